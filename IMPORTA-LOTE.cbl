@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Bulk import of an external membership list (e.g. from
+      *          an absorbed partner club) into arch.dat. Runs each
+      *          incoming record through the same duplicate/range
+      *          validation as TABLA-HASH.cbl's 400-ALTA and the
+      *          shared name edit-check, then inserts clean records
+      *          through the real hash/synonym-chain logic. Anything
+      *          that fails validation goes to an exception list
+      *          instead of silently being skipped.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTA-LOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           SELECT PADRON-EXTERNO-LOTE ASSIGN TO "..\partner-roster.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPCIONES-LOTE
+               ASSIGN TO "..\importacion-excepciones.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "CpyControl.cpy.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyControlReg.cpy.cbl".
+       FD  PADRON-EXTERNO-LOTE.
+       01  lote-reg.
+           03 lote-codigo pic 9(4).
+           03 lote-nombre pic x(20).
+       FD  EXCEPCIONES-LOTE.
+       01  excepcion-reg.
+           03 exc-codigo pic 9(4).
+           03 exc-nombre pic x(20).
+           03 exc-razon pic x(30).
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       77  w-sen pic 9 value 0.
+           88 fin-lote value 1.
+       77  w-contador pic 9(5) value 0.
+       77  w-rechazados pic 9(5) value 0.
+       01  w-error-razon pic x(30).
+       77  w-resul pic 9(3).
+       01  w-resto pic 9(3).
+       77  w-control-status pic xx.
+       77  w-modulo pic 9(4) value 97.
+       77  w-oficina pic 9(4) value 98.
+       01  w-posicion-nula pic 9(3) value 0.
+       77  w-lote-valido pic 9 value 0.
+           88 lote-codigo-valido value 1.
+           COPY "CpyValidarNombreWS.cpy.cbl".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 300-CARGAR-LOTE.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           PERFORM 105-LEER-CONTROL.
+           OPEN I-O SOCIOS.
+           OPEN INPUT PADRON-EXTERNO-LOTE.
+           OPEN OUTPUT EXCEPCIONES-LOTE.
+           PERFORM 110-PRIMER-POSICION-VACIA.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo
+                       MOVE ctrl-oficina TO w-oficina
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       110-PRIMER-POSICION-VACIA.
+           MOVE w-oficina TO rel-nro.
+           READ SOCIOS
+               INVALID KEY
+                   DISPLAY "NO HAY LUGAR PARA SINONIMOS"
+               NOT INVALID KEY
+                   MOVE soc-puntero TO w-posicion-nula
+           END-READ.
+       300-CARGAR-LOTE.
+           READ PADRON-EXTERNO-LOTE AT END MOVE 1 TO w-sen END-READ.
+           PERFORM UNTIL fin-lote
+               PERFORM 310-PROCESAR-REGISTRO
+               READ PADRON-EXTERNO-LOTE AT END MOVE 1 TO w-sen END-READ
+           END-PERFORM.
+       310-PROCESAR-REGISTRO.
+           PERFORM 305-VALIDAR-REGISTRO.
+           IF NOT lote-codigo-valido
+               PERFORM 315-RECHAZAR
+           ELSE
+               DIVIDE w-modulo INTO lote-codigo
+                       GIVING w-resul REMAINDER rel-nro
+               IF rel-nro = 0
+                   ADD 1 TO rel-nro
+               END-IF
+               MOVE rel-nro TO w-resto
+               READ SOCIOS
+               IF soc-codigo = 0
+                   MOVE lote-codigo TO soc-codigo
+                   MOVE lote-nombre TO soc-nombre
+                   MOVE "A" TO soc-estado
+                   MOVE "A" TO soc-categoria
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO soc-fecha-alta
+                   MOVE ZERO TO soc-fecha-baja
+                   MOVE ZERO TO soc-motivo-baja
+                   REWRITE soc-reg
+                   ADD 1 TO w-contador
+               ELSE
+                   IF soc-codigo = lote-codigo
+                       MOVE "CODIGO DUPLICADO" TO w-error-razon
+                       PERFORM 315-RECHAZAR
+                   ELSE
+                       PERFORM 320-UBICAR-SINONIMO
+                   END-IF
+               END-IF
+           END-IF.
+       305-VALIDAR-REGISTRO.
+           MOVE 1 TO w-lote-valido.
+           IF lote-codigo = 0
+               MOVE "CODIGO NO PUEDE SER CERO" TO w-error-razon
+               MOVE 0 TO w-lote-valido
+           ELSE
+               IF lote-codigo > 9999
+                   MOVE "CODIGO MAYOR A 9999" TO w-error-razon
+                   MOVE 0 TO w-lote-valido
+               ELSE
+                   MOVE lote-nombre TO w-nombre-validar
+                   PERFORM 980-VALIDAR-NOMBRE
+                   IF NOT nombre-valido
+                       MOVE "NOMBRE INVALIDO" TO w-error-razon
+                       MOVE 0 TO w-lote-valido
+                   END-IF
+               END-IF
+           END-IF.
+       315-RECHAZAR.
+           MOVE lote-codigo TO exc-codigo.
+           MOVE lote-nombre TO exc-nombre.
+           MOVE w-error-razon TO exc-razon.
+           WRITE excepcion-reg.
+           ADD 1 TO w-rechazados.
+       COPY "CpyValidarNombre.cpy.cbl".
+       320-UBICAR-SINONIMO.
+           IF w-posicion-nula = 0
+               DISPLAY "NO HAY LUGAR, se omite el socio ", lote-codigo
+           ELSE
+               PERFORM UNTIL soc-puntero NOT = 0
+                   MOVE w-posicion-nula TO soc-puntero
+                   REWRITE soc-reg
+               END-PERFORM
+               MOVE w-posicion-nula TO rel-nro
+               READ SOCIOS
+               MOVE lote-codigo TO soc-codigo
+               MOVE lote-nombre TO soc-nombre
+               MOVE "A" TO soc-estado
+               MOVE "A" TO soc-categoria
+               MOVE FUNCTION CURRENT-DATE(1:8) TO soc-fecha-alta
+               MOVE ZERO TO soc-fecha-baja
+               MOVE ZERO TO soc-motivo-baja
+               ADD 1 TO w-posicion-nula
+               MOVE w-posicion-nula TO soc-puntero
+               REWRITE soc-reg
+               PERFORM 330-REINICIO-OFICINA
+               ADD 1 TO w-contador
+           END-IF.
+       330-REINICIO-OFICINA.
+           MOVE w-oficina TO rel-nro.
+           READ SOCIOS.
+           MOVE w-posicion-nula TO soc-puntero.
+           REWRITE soc-reg.
+       800-FIN.
+           CLOSE SOCIOS.
+           CLOSE PADRON-EXTERNO-LOTE.
+           CLOSE EXCEPCIONES-LOTE.
+           DISPLAY "Importacion de lote finalizada".
+           DISPLAY "Total de registros aceptados: ", w-contador.
+           DISPLAY "Total de registros rechazados: ", w-rechazados.
+       END PROGRAM IMPORTA-LOTE.
