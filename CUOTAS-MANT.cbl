@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintenance program for the cuotas (membership dues)
+      *          subsystem. Records a dues payment for a socio found
+      *          by code (same hash/chain lookup arch.dat already
+      *          uses), appending it to cuotas.dat keyed by
+      *          soc-codigo plus period.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUOTAS-MANT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           COPY "CpyCuotas.cpy.cbl".
+           COPY "CpyControl.cpy.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyCuotasReg.cpy.cbl".
+           COPY "CpyControlReg.cpy.cbl".
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       77  w-control-status pic xx.
+       77  w-cuotas-status pic xx.
+       77  w-modulo pic 9(4) value 97.
+       77  w-resul pic 9(3).
+       77  w-soc-codigo pic 9(4).
+       77  w-encontrado pic 9 value 0.
+           88 socio-encontrado value 1.
+       77  w-seguir pic x value "S".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM UNTIL w-seguir = "N" OR w-seguir = "n"
+               PERFORM 400-REGISTRAR-PAGO
+               DISPLAY "Desea registrar otro pago? (S/N)"
+               ACCEPT w-seguir
+           END-PERFORM.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           PERFORM 105-LEER-CONTROL.
+           OPEN INPUT SOCIOS.
+           OPEN EXTEND CUOTAS.
+           IF w-cuotas-status = "35"
+               OPEN OUTPUT CUOTAS
+               CLOSE CUOTAS
+               OPEN EXTEND CUOTAS
+           END-IF.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       400-REGISTRAR-PAGO.
+           DISPLAY "Ingrese codigo de socio".
+           ACCEPT w-soc-codigo.
+           PERFORM 410-BUSCAR-SOCIO.
+           IF NOT socio-encontrado
+               DISPLAY "El socio no se encuentra registrado"
+           ELSE
+               DISPLAY "Socio: ", soc-codigo, " ", soc-nombre
+               MOVE soc-codigo TO cuota-codigo
+               DISPLAY "Ingrese periodo (AAAAMM)"
+               ACCEPT cuota-periodo
+               DISPLAY "Ingrese monto (9999.99)"
+               ACCEPT cuota-monto
+               MOVE FUNCTION CURRENT-DATE(1:8) TO cuota-fecha-pago
+               WRITE cuota-reg
+               DISPLAY "Pago registrado"
+           END-IF.
+       410-BUSCAR-SOCIO.
+           DIVIDE w-modulo INTO w-soc-codigo
+                   GIVING w-resul REMAINDER rel-nro.
+           IF rel-nro = 0
+               ADD 1 TO rel-nro
+           END-IF.
+           READ SOCIOS.
+           MOVE 0 TO w-encontrado.
+           PERFORM UNTIL socio-encontrado OR soc-codigo = 0
+               IF soc-codigo = w-soc-codigo
+                   MOVE 1 TO w-encontrado
+               ELSE
+                   IF soc-puntero = 0
+                       MOVE 0 TO soc-codigo
+                   ELSE
+                       MOVE soc-puntero TO rel-nro
+                       READ SOCIOS
+                   END-IF
+               END-IF
+           END-PERFORM.
+       800-FIN.
+           CLOSE SOCIOS.
+           CLOSE CUOTAS.
+       END PROGRAM CUOTAS-MANT.
