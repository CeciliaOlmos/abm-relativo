@@ -0,0 +1,9 @@
+       090-PEDIR-OPERADOR.
+           MOVE SPACES TO w-operador.
+           ACCEPT w-operador FROM ENVIRONMENT "OPERADOR".
+           IF w-operador = SPACES
+               DISPLAY "Ingrese ID de operador"
+               ACCEPT w-operador
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO w-sesion-fecha-inicio.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO w-sesion-hora-inicio.
