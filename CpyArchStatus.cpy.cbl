@@ -0,0 +1,5 @@
+           SELECT SOCIOS ASSIGN TO "..\arch.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS rel-nro
+           FILE STATUS IS w-socios-status.
