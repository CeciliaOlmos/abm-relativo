@@ -0,0 +1,3 @@
+           SELECT CONTROL-TABLA ASSIGN TO "..\control.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-control-status.
