@@ -1,67 +1,125 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT socios ASSIGN TO "..\arch.dat"
-           ORGANIZATION RELATIVE
-           ACCESS MODE is RANDOM
-           RELATIVE key is rel-nro.
-
-       DATA DIVISION.
-       FILE SECTION.
-       fd  socios.
-       01  soc-reg.
-           03 soc-nro pic 999.
-           03 soc-nom pic x(10).
-       WORKING-STORAGE SECTION.
-       01  rel-nro pic 99.
-       77  encontre pic 9.
-           88 encontro value 1.
-       77  confirm pic x.
-           88 confirmado value "s".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN i-o socios.
-           perform ingreso.
-           perform until rel-nro = 0
-               perform busco-socio
-               if encontro
-                   PERFORM muestro
-                   perform pido-confirmacion
-                   if confirmado
-                       DELETE socios invalid key display "no pude"
-                               not INVALID KEY
-                                   display "Borrado exitoso"
-                       end-delete
-                   ELSE
-                       display "Operación cancelada"
-                   END-IF
-               ELSE
-                   display "no ta"
-               end-if
-            perform ingreso
-            END-PERFORM.
-            close socios.
-            STOP RUN.
-       ingreso.
-           display "ingrese nro RELATIVO de socio a borrar"
-           accept rel-nro.
-       busco-socio.
-           read socios INVALID key
-                           move 0 to encontre
-                       not INVALID KEY
-                           move 1 to encontre.
-       muestro.
-           display "Socio: ", soc-nro.
-           display "Nombre: ", soc-nom.
-       pido-confirmacion.
-           display "Está seguro que quiere borrar a este chabón? (s/n)"
-           accept confirm.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Logical (soft) delete by raw relative number. Sets
+      *          soc-estado to baja instead of removing the record, and
+      *          logs the reason and date to bajas-hist.dat for later
+      *          attrition reporting. The real physical delete is left
+      *          to PURGA-BAJAS.cbl after the retention period.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BORRAR-RANDOM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArchStatus.cpy.cbl".
+           SELECT BAJAS-HIST ASSIGN TO "..\bajas-hist.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-bajas-hist-status.
+           COPY "CpySesionLog.cpy.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpySesionLogReg.cpy.cbl".
+
+       FD  BAJAS-HIST.
+       01  bajas-hist-reg.
+           03 bh-codigo pic 9(4).
+           03 bh-nombre pic x(20).
+           03 bh-motivo pic 9.
+           03 bh-fecha pic 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       77  encontre pic 9.
+           88 encontro value 1.
+       77  confirm pic x.
+           88 confirmado value "s".
+       77  w-motivo-alfa pic x.
+       77  w-motivo-valido pic 9 value 0.
+           88 motivo-valido value 1.
+       77  w-bajas-hist-status pic xx.
+           COPY "CpyArchStatusWS.cpy.cbl".
+           COPY "CpyOperadorWS.cpy.cbl".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "BORRAR-RANDOM" TO w-programa-log.
+           PERFORM 090-PEDIR-OPERADOR.
+           OPEN I-O SOCIOS.
+           MOVE 0 TO w-socios-lo-abri.
+           IF w-socios-status = "00"
+               MOVE 1 TO w-socios-lo-abri
+           END-IF.
+           OPEN EXTEND BAJAS-HIST.
+           IF w-bajas-hist-status = "35"
+               OPEN OUTPUT BAJAS-HIST
+               CLOSE BAJAS-HIST
+               OPEN EXTEND BAJAS-HIST
+           END-IF.
+           perform ingreso.
+           perform until rel-nro = 0
+               perform busco-socio
+               if encontro
+                   PERFORM muestro
+                   perform pido-confirmacion
+                   if confirmado
+                       PERFORM pido-motivo
+                       PERFORM dar-de-baja
+                       display "Baja registrada"
+                   ELSE
+                       display "Operacion cancelada"
+                   END-IF
+               ELSE
+                   display "no ta"
+               end-if
+            perform ingreso
+            END-PERFORM.
+            IF socios-lo-abri-yo
+                CLOSE SOCIOS
+            END-IF.
+            CLOSE BAJAS-HIST.
+            PERFORM 095-REGISTRAR-SESION.
+            GOBACK.
+       ingreso.
+           display "ingrese nro RELATIVO de socio a borrar"
+           accept rel-nro.
+       busco-socio.
+           read socios INVALID key
+                           move 0 to encontre
+                       not INVALID KEY
+                           move 1 to encontre.
+       muestro.
+           display "Socio: ", soc-codigo.
+           display "Nombre: ", soc-nombre.
+       pido-confirmacion.
+           display "Esta seguro que quiere borrar (s/n)"
+           accept confirm.
+       pido-motivo.
+           MOVE 0 TO w-motivo-valido
+           PERFORM UNTIL motivo-valido
+               DISPLAY "Motivo: 1-Renuncia 2-Falta de pago "
+                   "3-Fallecimiento 4-Traslado"
+               ACCEPT w-motivo-alfa
+               IF w-motivo-alfa IS NUMERIC AND
+                  w-motivo-alfa >= "1" AND w-motivo-alfa <= "4"
+                   MOVE 1 TO w-motivo-valido
+               ELSE
+                   DISPLAY "Motivo invalido"
+               END-IF
+           END-PERFORM.
+       dar-de-baja.
+           MOVE "B" TO soc-estado.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO soc-fecha-baja.
+           MOVE w-motivo-alfa TO soc-motivo-baja.
+           REWRITE soc-reg.
+           MOVE soc-codigo TO bh-codigo.
+           MOVE soc-nombre TO bh-nombre.
+           MOVE soc-motivo-baja TO bh-motivo.
+           MOVE soc-fecha-baja TO bh-fecha.
+           WRITE bajas-hist-reg.
+           ADD 1 TO w-sesion-total-operaciones.
+       COPY "CpyOperador.cpy.cbl".
+       COPY "CpyRegistrarSesion.cpy.cbl".
+       END PROGRAM BORRAR-RANDOM.
