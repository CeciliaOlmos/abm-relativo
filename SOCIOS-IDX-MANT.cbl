@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Direct-access companion to TABLA-HASH.cbl against
+      *          arch-idx.dat (see MIGRAR-A-INDEXADO.cbl), an INDEXED
+      *          file keyed by soc-codigo. CONSULTA, ALTA, BAJA and
+      *          MODIFICACION here all go straight to the key - no
+      *          division-remainder hashing, no synonym chain, no
+      *          reserved office record, since the file system itself
+      *          resolves the record by soc-codigo.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOCIOS-IDX-MANT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArchIdx.cpy.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchIdxReg.cpy.cbl".
+       WORKING-STORAGE SECTION.
+       77  w-socios-idx-status pic xx.
+       77  w-llave-menu pic 9.
+           88 salir-menu value 5.
+       77  w-soc-codigo-alfa pic x(4).
+       77  w-soc-codigo pic 9(4).
+       77  w-codigo-valido pic 9 value 0.
+           88 codigo-valido value 1.
+       77  w-motivo-alfa pic x.
+       77  w-motivo-valido pic 9 value 0.
+           88 motivo-valido value 1.
+           COPY "CpyValidarNombreWS.cpy.cbl".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-MENU.
+           PERFORM UNTIL salir-menu
+               PERFORM 300-PROCESO
+               PERFORM 200-MENU
+           END-PERFORM.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           OPEN I-O SOCIOS-IDX.
+       200-MENU.
+           DISPLAY "1- ALTA"
+           DISPLAY "2- CONSULTA"
+           DISPLAY "3- BAJA"
+           DISPLAY "4- MODIFICACION"
+           DISPLAY "5- FIN"
+           ACCEPT w-llave-menu.
+       300-PROCESO.
+           EVALUATE w-llave-menu
+               WHEN 1
+                   PERFORM 400-ALTA
+               WHEN 2
+                   PERFORM 500-CONSULTA
+               WHEN 3
+                   PERFORM 600-BAJA
+               WHEN 4
+                   PERFORM 700-MODIFICACION
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       310-PEDIR-CODIGO.
+           MOVE 0 TO w-codigo-valido.
+           PERFORM UNTIL codigo-valido
+               DISPLAY "Ingrese codigo de socio"
+               ACCEPT w-soc-codigo-alfa
+               IF w-soc-codigo-alfa IS NOT NUMERIC
+                   DISPLAY "Codigo invalido, ingrese solo numeros"
+               ELSE
+                   MOVE w-soc-codigo-alfa TO w-soc-codigo
+                   IF w-soc-codigo = 0
+                       DISPLAY "El codigo no puede ser cero"
+                   ELSE
+                       MOVE 1 TO w-codigo-valido
+                   END-IF
+               END-IF
+           END-PERFORM.
+       400-ALTA.
+           PERFORM 310-PEDIR-CODIGO.
+           MOVE w-soc-codigo TO soc-idx-codigo.
+           DISPLAY "Ingrese el nombre de socio".
+           ACCEPT soc-idx-nombre.
+           MOVE soc-idx-nombre TO w-nombre-validar.
+           PERFORM 980-VALIDAR-NOMBRE.
+           IF NOT nombre-valido
+               DISPLAY "Nombre invalido: no puede estar vacio ni "
+                   "contener caracteres no imprimibles"
+           ELSE
+               DISPLAY "Ingrese estado (A-Activo/S-Suspendido/B-Baja)"
+               ACCEPT soc-idx-estado
+               DISPLAY "Ingrese categoria (A/V/H)"
+               ACCEPT soc-idx-categoria
+               MOVE FUNCTION CURRENT-DATE(1:8) TO soc-idx-fecha-alta
+               MOVE ZERO TO soc-idx-fecha-baja
+               MOVE ZERO TO soc-idx-motivo-baja
+               WRITE soc-idx-reg
+                   INVALID KEY
+                       DISPLAY "El socio ya se encuentra registrado"
+                   NOT INVALID KEY
+                       DISPLAY "Alta registrada"
+               END-WRITE
+           END-IF.
+       COPY "CpyValidarNombre.cpy.cbl".
+       500-CONSULTA.
+           PERFORM 310-PEDIR-CODIGO.
+           MOVE w-soc-codigo TO soc-idx-codigo.
+           READ SOCIOS-IDX
+               INVALID KEY
+                   DISPLAY "El socio no se encuentra registrado"
+               NOT INVALID KEY
+                   DISPLAY "CODIGO: ", soc-idx-codigo
+                   DISPLAY "Nombre: ", soc-idx-nombre
+                   DISPLAY "Estado: ", soc-idx-estado
+                   DISPLAY "Categoria: ", soc-idx-categoria
+                   DISPLAY "Fecha de alta: ", soc-idx-fecha-alta
+           END-READ.
+       600-BAJA.
+           PERFORM 310-PEDIR-CODIGO.
+           MOVE w-soc-codigo TO soc-idx-codigo.
+           READ SOCIOS-IDX
+               INVALID KEY
+                   DISPLAY "El socio no se encuentra registrado"
+               NOT INVALID KEY
+                   PERFORM 610-CONFIRMAR-BAJA
+           END-READ.
+       610-CONFIRMAR-BAJA.
+           DISPLAY "Socio: ", soc-idx-codigo, " ", soc-idx-nombre.
+           DISPLAY "Confirma la baja? (S/N)".
+           ACCEPT w-soc-codigo-alfa.
+           IF w-soc-codigo-alfa(1:1) = "S" OR
+              w-soc-codigo-alfa(1:1) = "s"
+               PERFORM 615-PEDIR-MOTIVO-BAJA
+               MOVE "B" TO soc-idx-estado
+               MOVE FUNCTION CURRENT-DATE(1:8) TO soc-idx-fecha-baja
+               MOVE w-motivo-alfa TO soc-idx-motivo-baja
+               REWRITE soc-idx-reg
+               DISPLAY "Baja registrada"
+           ELSE
+               DISPLAY "Operacion cancelada"
+           END-IF.
+       615-PEDIR-MOTIVO-BAJA.
+           MOVE 0 TO w-motivo-valido.
+           PERFORM UNTIL motivo-valido
+               DISPLAY "Motivo: 1-Renuncia 2-Falta de pago "
+                   "3-Fallecimiento 4-Traslado"
+               ACCEPT w-motivo-alfa
+               IF w-motivo-alfa IS NUMERIC AND
+                  w-motivo-alfa >= "1" AND w-motivo-alfa <= "4"
+                   MOVE 1 TO w-motivo-valido
+               ELSE
+                   DISPLAY "Motivo invalido"
+               END-IF
+           END-PERFORM.
+       700-MODIFICACION.
+           PERFORM 310-PEDIR-CODIGO.
+           MOVE w-soc-codigo TO soc-idx-codigo.
+           READ SOCIOS-IDX
+               INVALID KEY
+                   DISPLAY "El socio no se encuentra registrado"
+               NOT INVALID KEY
+                   PERFORM 710-CONFIRMAR-MODIFICACION
+           END-READ.
+       710-CONFIRMAR-MODIFICACION.
+           DISPLAY "Nombre actual: ", soc-idx-nombre.
+           DISPLAY "Ingrese el nuevo nombre".
+           ACCEPT soc-idx-nombre.
+           MOVE soc-idx-nombre TO w-nombre-validar.
+           PERFORM 980-VALIDAR-NOMBRE.
+           IF NOT nombre-valido
+               DISPLAY "Nombre invalido: no puede estar vacio ni "
+                   "contener caracteres no imprimibles"
+           ELSE
+               REWRITE soc-idx-reg
+               DISPLAY "Modificacion registrada"
+           END-IF.
+       800-FIN.
+           CLOSE SOCIOS-IDX.
+       END PROGRAM SOCIOS-IDX-MANT.
