@@ -0,0 +1,5 @@
+       FD  CONTROL-TABLA.
+       01  control-reg.
+           03 ctrl-modulo pic 9(4).
+           03 ctrl-oficina pic 9(4).
+           03 ctrl-ultimo-codigo pic 9(4).
