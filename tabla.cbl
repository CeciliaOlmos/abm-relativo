@@ -1,99 +1,184 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-      *-----------------------
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-      *-----------------------
-       01  tabla.
-           03 banco pic x(12) value "El Corralito".
-           03 tab-personas.
-               05 personas occurs 3 times.
-                  07 nro    pic 999.
-                  07 nombre pic x(5).
-                  07 tab-movimientos.
-                      09 movimientos occurs 2 times.
-                         11 tipo  pic x.
-                         11 monto pic 9(5)v99.
-       77  i pic 9.
-       77  j pic 9.
-       77  acum pic 9(6)v99 value zero.
-       77  k pic 9.
-       77  l pic 9.
-       77  m pic 9.
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-           perform lleno-tabla.
-           perform muestro-tabla.
-      *-*-*-*-*-*-*-*-RECORRIDO DE MATRICES
-           perform varying i from 1 by 1 until i > 3 after j from 1
-               by 1 until j > 2
-                   add monto(i, j) to acum
-           END-PERFORM.
-           display "en total se movio $ ",acum.
-           perform varying i from 1 by 1 until i > 5 after j from 1
-               by 1 until j > 4 after k from 1 by 1 until k > 3
-               after l from 1 by 1 until l> 2 after m from 1 by 1
-               until m >2
-                   display i,j,k,l,m
-           end-perform.
-            STOP RUN.
-
-       lleno-tabla.
-           move 111 to nro(1)
-           move 222 to nro(2)
-           move 333 to nro(3)
-
-           move "Juan"  to nombre(1)
-           move "Pedro" to nombre(2)
-           move "Maria" to nombre(3)
-
-           move "T0010000" to movimientos(1, 1)
-           move "D0020000" to movimientos(1, 2)
-           move "E0030000D0040000" to tab-movimientos(2)
-
-      *    move "T" to tipo(1, 1)
-      *    move "D" to tipo(1, 2)
-      *      move "E" to tipo(2, 1)
-      *     move "D" to tipo(2, 2)
-           move "T" to tipo(3, 1)
-           move "E" to tipo(3, 2)
-
-      *     move 100 to monto(1, 1)
-      *     move 200 to monto(1, 2)
-      *     move 300 to monto(2, 1)
-      *     move 400 to monto(2, 2)
-           move 500 to monto(3, 1)
-           move 600 to monto(3, 2).
-
-       muestro-tabla.
-           display tabla.
-           display "BANCO: ",banco
-           PERFORM VARYING i from 1 by 1 until i>3
-               display "NRO:         NOMBRE"
-               display nro(i), "         ",nombre(i)
-               display "TIPO         MONTO"
-               perform varying j from 1 by 1 until j>2
-
-                   DISPLAY tipo(i,j),"         ",monto(i,j)
-               END-PERFORM
-           display " "
-           END-PERFORM.
-      ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Per-socio transaction ledger. Movements (deposits and
+      *          withdrawals) are appended to a persistent movimientos
+      *          file keyed by soc-codigo instead of living only in a
+      *          WORKING-STORAGE demo table. tab-personas is loaded at
+      *          runtime from arch.dat, sized to the real membership
+      *          via OCCURS DEPENDING ON instead of a fixed literal of
+      *          3. The per-persona movimientos table from the old
+      *          demo data is gone: a nested OCCURS can only carry one
+      *          fixed transaction count for every socio, which cannot
+      *          represent the real, variable number of movements per
+      *          member, so the statement-of-account report scans the
+      *          ledger file directly instead.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABLA.
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           SELECT MOVIMIENTOS ASSIGN TO "..\movimientos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-movimientos-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+
+       FD  MOVIMIENTOS.
+       01  mov-reg.
+           03 mov-codigo pic 9(4).
+           03 mov-tipo pic x.
+               88 mov-deposito value "D".
+               88 mov-extraccion value "E".
+           03 mov-monto pic 9(7)v99.
+           03 mov-fecha pic 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  w-max-personas pic 9(4) value 9999.
+       77  w-cant-personas pic 9(4) value 0.
+       01  tab-personas.
+           05 personas occurs 1 to 9999 times
+                   depending on w-cant-personas
+                   indexed by idx-persona.
+               07 tp-codigo pic 9(4).
+               07 tp-nombre pic x(20).
+       77  w-llave-menu pic 9.
+           88 salir-menu value 3.
+       77  w-soc-mov pic 9(4).
+       77  w-tipo-mov pic x.
+       77  w-monto-mov pic 9(7)v99.
+       77  w-sen pic 9.
+           88 fin-arch value 1.
+       01  rel-nro pic 999.
+       77  w-total-depositado pic 9(8)v99 value 0.
+       77  w-total-extraido pic 9(8)v99 value 0.
+       77  w-saldo pic s9(8)v99.
+       77  w-socio-encontrado pic 9 value 0.
+           88 socio-valido value 1.
+       77  w-movimientos-status pic xx.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-MENU.
+           PERFORM UNTIL salir-menu
+               PERFORM 300-PROCESO
+               PERFORM 200-MENU
+           END-PERFORM.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           PERFORM 110-CARGAR-PERSONAS.
+           CLOSE SOCIOS.
+       110-CARGAR-PERSONAS.
+           MOVE 0 TO w-cant-personas.
+           MOVE 1 TO rel-nro.
+           MOVE 0 TO w-sen.
+           START SOCIOS KEY IS NOT LESS THAN rel-nro
+               INVALID KEY
+                   MOVE 1 TO w-sen
+           END-START.
+           PERFORM UNTIL fin-arch
+               READ SOCIOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO w-sen
+                   NOT AT END
+                       IF soc-codigo NOT = 0
+                           ADD 1 TO w-cant-personas
+                           MOVE soc-codigo TO tp-codigo(w-cant-personas)
+                           MOVE soc-nombre TO tp-nombre(w-cant-personas)
+                       END-IF
+               END-READ
+           END-PERFORM.
+       200-MENU.
+           DISPLAY "1- Registrar movimiento"
+           DISPLAY "2- Estado de cuenta"
+           DISPLAY "3- Fin"
+           ACCEPT w-llave-menu.
+       300-PROCESO.
+           EVALUATE w-llave-menu
+               WHEN 1
+                   PERFORM 400-REGISTRAR-MOVIMIENTO
+               WHEN 2
+                   PERFORM 600-ESTADO-CUENTA
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       400-REGISTRAR-MOVIMIENTO.
+           DISPLAY "Ingrese codigo de socio".
+           ACCEPT w-soc-mov.
+           PERFORM 410-VALIDAR-SOCIO.
+           IF NOT socio-valido
+               DISPLAY "Socio inexistente"
+           ELSE
+               DISPLAY "Tipo (D-Deposito / E-Extraccion)"
+               ACCEPT w-tipo-mov
+               DISPLAY "Monto"
+               ACCEPT w-monto-mov
+               PERFORM 450-GRABAR-MOVIMIENTO
+           END-IF.
+       410-VALIDAR-SOCIO.
+           MOVE 0 TO w-socio-encontrado.
+           PERFORM VARYING idx-persona FROM 1 BY 1
+                   UNTIL idx-persona > w-cant-personas OR socio-valido
+               IF tp-codigo(idx-persona) = w-soc-mov
+                   MOVE 1 TO w-socio-encontrado
+               END-IF
+           END-PERFORM.
+       450-GRABAR-MOVIMIENTO.
+           OPEN EXTEND MOVIMIENTOS.
+           IF w-movimientos-status = "35"
+               OPEN OUTPUT MOVIMIENTOS
+               CLOSE MOVIMIENTOS
+               OPEN EXTEND MOVIMIENTOS
+           END-IF.
+           MOVE w-soc-mov TO mov-codigo.
+           MOVE w-tipo-mov TO mov-tipo.
+           MOVE w-monto-mov TO mov-monto.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO mov-fecha.
+           WRITE mov-reg.
+           CLOSE MOVIMIENTOS.
+           DISPLAY "Movimiento registrado".
+       600-ESTADO-CUENTA.
+           DISPLAY "Ingrese codigo de socio".
+           ACCEPT w-soc-mov.
+           PERFORM 410-VALIDAR-SOCIO.
+           IF NOT socio-valido
+               DISPLAY "Socio inexistente"
+           ELSE
+               PERFORM 650-CALCULAR-TOTALES
+               DISPLAY "=== ESTADO DE CUENTA ==="
+               DISPLAY "Socio: ", w-soc-mov
+               DISPLAY "Total depositado: ", w-total-depositado
+               DISPLAY "Total extraido: ", w-total-extraido
+               DISPLAY "Saldo: ", w-saldo
+           END-IF.
+       650-CALCULAR-TOTALES.
+           MOVE 0 TO w-total-depositado.
+           MOVE 0 TO w-total-extraido.
+           MOVE 0 TO w-sen.
+           OPEN INPUT MOVIMIENTOS.
+           READ MOVIMIENTOS AT END MOVE 1 TO w-sen END-READ.
+           PERFORM UNTIL fin-arch
+               IF mov-codigo = w-soc-mov
+                   IF mov-deposito
+                       ADD mov-monto TO w-total-depositado
+                   ELSE
+                       ADD mov-monto TO w-total-extraido
+                   END-IF
+               END-IF
+               READ MOVIMIENTOS AT END MOVE 1 TO w-sen END-READ
+           END-PERFORM.
+           CLOSE MOVIMIENTOS.
+           COMPUTE w-saldo = w-total-depositado - w-total-extraido.
+       800-FIN.
+           DISPLAY "Fin del programa".
+       END PROGRAM TABLA.
