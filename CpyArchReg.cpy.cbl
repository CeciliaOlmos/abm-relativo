@@ -0,0 +1,20 @@
+       FD  SOCIOS IS EXTERNAL.
+       01  soc-reg.
+           03 soc-codigo pic 9(4).
+           03 soc-nombre pic x(20).
+           03 soc-puntero pic 9(3).
+           03 soc-estado pic x.
+               88 socio-activo value "A".
+               88 socio-suspendido value "S".
+               88 socio-de-baja value "B".
+           03 soc-categoria pic x.
+               88 categ-activo value "A".
+               88 categ-vitalicio value "V".
+               88 categ-honorario value "H".
+           03 soc-fecha-alta pic 9(8).
+           03 soc-fecha-baja pic 9(8).
+           03 soc-motivo-baja pic 9.
+               88 motivo-renuncia value 1.
+               88 motivo-falta-pago value 2.
+               88 motivo-fallecimiento value 3.
+               88 motivo-traslado value 4.
