@@ -1,47 +1,252 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  sucursales.
-           03 filler pic x(14) value "PalPalermo".
-           03 filler pic x(14) value "RecRecoleta".
-           03 filler pic x(14) value "LinLiniers".
-           03 filler pic x(14) value "MatMataderos".
-       01  vec-suc redefines sucursales occurs 5 times.
-           03 cod-suc pic xxx.
-           03 nom-suc pic x(11).
-       01  cod-fin pic 9 value 0.
-
-
-       01  mat-fec-suc.
-           03 vec-mes-con occurs 12 times.
-               05 vec-suc-con occurs 5 times.
-                   07 mat-importes pic 9(9)v99.
-       01  tab-tot-suc.
-           03 vec-tot-suc pic 9(10)v99 occurs 5 times.
-       01  meses.
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-           03 filler pic x(10) value "Enero".
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch report: loads the branch list from a
+      *          maintainable sucursales file (no more fixed REDEFINES
+      *          over four hardcoded branches), accumulates a
+      *          transactions-by-branch file into a sucursal-by-month
+      *          matrix, prints it with row/column/grand totals, and
+      *          then prints a ranked "top sucursales" list off the
+      *          same totals.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOTSUC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUCURSALES-MANT ASSIGN TO "..\sucursales.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MOVTOS-SUCURSAL ASSIGN TO "..\movtos-sucursal.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTE-SUC ASSIGN TO "..\reporte-sucursales.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUCURSALES-MANT.
+       01  suc-mant-reg.
+           03 sm-codigo pic xxx.
+           03 sm-nombre pic x(11).
+       FD  MOVTOS-SUCURSAL.
+       01  movtos-suc-reg.
+           03 ms-codigo pic xxx.
+           03 ms-mes pic 99.
+           03 ms-importe pic 9(9)v99.
+       FD  REPORTE-SUC.
+       01  reporte-suc-linea pic x(100).
+
+       WORKING-STORAGE SECTION.
+       77  w-max-suc pic 99 value 50.
+       77  w-cant-suc pic 99 value 0.
+       01  vec-suc.
+           03 suc-entry occurs 1 to 50 times
+                   depending on w-cant-suc
+                   indexed by idx-suc.
+               05 cod-suc pic xxx.
+               05 nom-suc pic x(11).
+
+       01  mat-fec-suc.
+           03 vec-mes-con occurs 12 times.
+               05 vec-suc-con occurs 1 to 50 times
+                       depending on w-cant-suc
+                       indexed by idx-mfs.
+                   07 mat-importes pic 9(9)v99.
+       01  tab-tot-suc.
+           03 vec-tot-suc pic 9(10)v99 occurs 1 to 50 times
+                   depending on w-cant-suc
+                   indexed by idx-tot.
+       01  meses.
+           03 filler pic x(10) value "Enero".
+           03 filler pic x(10) value "Febrero".
+           03 filler pic x(10) value "Marzo".
+           03 filler pic x(10) value "Abril".
+           03 filler pic x(10) value "Mayo".
+           03 filler pic x(10) value "Junio".
+           03 filler pic x(10) value "Julio".
+           03 filler pic x(10) value "Agosto".
+           03 filler pic x(10) value "Septiembre".
+           03 filler pic x(10) value "Octubre".
+           03 filler pic x(10) value "Noviembre".
+           03 filler pic x(10) value "Diciembre".
+       01  vec-meses redefines meses occurs 12 times pic x(10).
+
+       77  w-sen pic 9.
+           88 fin-arch value 1.
+       01  w-col-totales occurs 12 times pic 9(10)v99.
+       77  w-total-general pic 9(12)v99 value 0.
+       77  w-i pic 99.
+       77  w-mes pic 99.
+       01  w-linea pic x(100).
+       01  w-scratch-linea pic x(100).
+       01  w-valor-edit pic zzzzzzzz9,99.
+       77  w-tmp-monto pic 9(10)v99.
+       01  w-tmp-cod pic xxx.
+       01  w-tmp-nom pic x(11).
+       77  w-rank pic z9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-CARGAR-SUCURSALES.
+           PERFORM 300-CARGAR-MOVIMIENTOS.
+           PERFORM 400-IMPRIMIR-MATRIZ.
+           PERFORM 500-RANKING-SUCURSALES.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           OPEN OUTPUT REPORTE-SUC.
+       200-CARGAR-SUCURSALES.
+           OPEN INPUT SUCURSALES-MANT.
+           MOVE 0 TO w-cant-suc.
+           MOVE 0 TO w-sen.
+           READ SUCURSALES-MANT AT END MOVE 1 TO w-sen END-READ.
+           PERFORM UNTIL fin-arch
+               ADD 1 TO w-cant-suc
+               MOVE sm-codigo TO cod-suc(w-cant-suc)
+               MOVE sm-nombre TO nom-suc(w-cant-suc)
+               READ SUCURSALES-MANT AT END MOVE 1 TO w-sen END-READ
+           END-PERFORM.
+           CLOSE SUCURSALES-MANT.
+           INITIALIZE mat-fec-suc.
+           INITIALIZE tab-tot-suc.
+       300-CARGAR-MOVIMIENTOS.
+           OPEN INPUT MOVTOS-SUCURSAL.
+           MOVE 0 TO w-sen.
+           READ MOVTOS-SUCURSAL AT END MOVE 1 TO w-sen END-READ.
+           PERFORM UNTIL fin-arch
+               PERFORM 310-ACUMULAR-MOVIMIENTO
+               READ MOVTOS-SUCURSAL AT END MOVE 1 TO w-sen END-READ
+           END-PERFORM.
+           CLOSE MOVTOS-SUCURSAL.
+       310-ACUMULAR-MOVIMIENTO.
+           PERFORM VARYING idx-suc FROM 1 BY 1
+                   UNTIL idx-suc > w-cant-suc
+               IF cod-suc(idx-suc) = ms-codigo
+                   ADD ms-importe TO mat-importes(ms-mes, idx-suc)
+                   ADD ms-importe TO vec-tot-suc(idx-suc)
+                   SET idx-suc TO w-cant-suc
+               END-IF
+           END-PERFORM.
+       400-IMPRIMIR-MATRIZ.
+           MOVE SPACES TO reporte-suc-linea.
+           MOVE "=== MATRIZ MENSUAL POR SUCURSAL ===" TO
+               reporte-suc-linea.
+           WRITE reporte-suc-linea.
+           PERFORM 405-IMPRIMIR-CABECERA-MESES.
+           PERFORM VARYING idx-suc FROM 1 BY 1
+                   UNTIL idx-suc > w-cant-suc
+               PERFORM 410-IMPRIMIR-FILA-SUCURSAL
+           END-PERFORM.
+           PERFORM 420-IMPRIMIR-TOTALES-COLUMNA.
+           MOVE w-total-general TO w-valor-edit.
+           MOVE SPACES TO reporte-suc-linea.
+           STRING "TOTAL GENERAL: " DELIMITED BY SIZE
+               w-valor-edit DELIMITED BY SIZE
+               INTO reporte-suc-linea
+           END-STRING.
+           WRITE reporte-suc-linea.
+       405-IMPRIMIR-CABECERA-MESES.
+           MOVE SPACES TO w-linea.
+           STRING "             " DELIMITED BY SIZE
+               INTO w-linea
+           END-STRING.
+           PERFORM VARYING w-mes FROM 1 BY 1 UNTIL w-mes > 12
+               MOVE SPACES TO w-scratch-linea
+               STRING w-linea DELIMITED BY SIZE
+                   vec-meses(w-mes)(1:3) DELIMITED BY SIZE
+                   "          " DELIMITED BY SIZE
+                   INTO w-scratch-linea
+               END-STRING
+               MOVE w-scratch-linea TO w-linea
+           END-PERFORM.
+           MOVE w-linea TO reporte-suc-linea.
+           WRITE reporte-suc-linea.
+       410-IMPRIMIR-FILA-SUCURSAL.
+           MOVE SPACES TO w-linea.
+           STRING nom-suc(idx-suc) DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               INTO w-linea
+           END-STRING.
+           PERFORM VARYING w-mes FROM 1 BY 1 UNTIL w-mes > 12
+               MOVE mat-importes(w-mes, idx-suc) TO w-valor-edit
+               MOVE SPACES TO w-scratch-linea
+               STRING w-linea DELIMITED BY SIZE
+                   w-valor-edit DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO w-scratch-linea
+               END-STRING
+               MOVE w-scratch-linea TO w-linea
+               ADD mat-importes(w-mes, idx-suc) TO w-col-totales(w-mes)
+           END-PERFORM.
+           MOVE vec-tot-suc(idx-suc) TO w-valor-edit.
+           MOVE SPACES TO w-scratch-linea.
+           STRING w-linea DELIMITED BY SIZE
+               "  TOTAL: " DELIMITED BY SIZE
+               w-valor-edit DELIMITED BY SIZE
+               INTO w-scratch-linea
+           END-STRING.
+           MOVE w-scratch-linea TO w-linea.
+           MOVE w-linea TO reporte-suc-linea.
+           WRITE reporte-suc-linea.
+           ADD vec-tot-suc(idx-suc) TO w-total-general.
+       420-IMPRIMIR-TOTALES-COLUMNA.
+           MOVE SPACES TO w-linea.
+           STRING "TOTALES POR MES: " DELIMITED BY SIZE
+               INTO w-linea
+           END-STRING.
+           PERFORM VARYING w-mes FROM 1 BY 1 UNTIL w-mes > 12
+               MOVE w-col-totales(w-mes) TO w-valor-edit
+               MOVE SPACES TO w-scratch-linea
+               STRING w-linea DELIMITED BY SIZE
+                   w-valor-edit DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   INTO w-scratch-linea
+               END-STRING
+               MOVE w-scratch-linea TO w-linea
+           END-PERFORM.
+           MOVE w-linea TO reporte-suc-linea.
+           WRITE reporte-suc-linea.
+       500-RANKING-SUCURSALES.
+           PERFORM VARYING idx-suc FROM 1 BY 1
+                   UNTIL idx-suc > w-cant-suc
+               PERFORM VARYING idx-tot FROM idx-suc BY 1
+                       UNTIL idx-tot > w-cant-suc
+                   IF vec-tot-suc(idx-tot) > vec-tot-suc(idx-suc)
+                       PERFORM 510-INTERCAMBIAR
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           PERFORM 520-IMPRIMIR-RANKING.
+       510-INTERCAMBIAR.
+           MOVE vec-tot-suc(idx-suc) TO w-tmp-monto.
+           MOVE vec-tot-suc(idx-tot) TO vec-tot-suc(idx-suc).
+           MOVE w-tmp-monto TO vec-tot-suc(idx-tot).
+           MOVE cod-suc(idx-suc) TO w-tmp-cod.
+           MOVE nom-suc(idx-suc) TO w-tmp-nom.
+           MOVE cod-suc(idx-tot) TO cod-suc(idx-suc).
+           MOVE nom-suc(idx-tot) TO nom-suc(idx-suc).
+           MOVE w-tmp-cod TO cod-suc(idx-tot).
+           MOVE w-tmp-nom TO nom-suc(idx-tot).
+       520-IMPRIMIR-RANKING.
+           MOVE SPACES TO reporte-suc-linea.
+           MOVE "=== RANKING DE SUCURSALES ===" TO reporte-suc-linea.
+           WRITE reporte-suc-linea.
+           PERFORM VARYING idx-suc FROM 1 BY 1
+                   UNTIL idx-suc > w-cant-suc
+               MOVE SPACES TO w-linea
+               MOVE vec-tot-suc(idx-suc) TO w-valor-edit
+               MOVE idx-suc TO w-rank
+               STRING w-rank DELIMITED BY SIZE
+                   ") " DELIMITED BY SIZE
+                   nom-suc(idx-suc) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   w-valor-edit DELIMITED BY SIZE
+                   INTO w-linea
+               END-STRING
+               MOVE w-linea TO reporte-suc-linea
+               WRITE reporte-suc-linea
+           END-PERFORM.
+       800-FIN.
+           CLOSE REPORTE-SUC.
+           DISPLAY "Reporte generado en reporte-sucursales.txt".
+       END PROGRAM TOTSUC.
