@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Periodic batch utility. Scans arch.dat for socios
+      *          soft-deleted (soc-estado = "B") by borrar-random.COB
+      *          whose soc-fecha-baja is older than the retention
+      *          period, and performs the real physical removal,
+      *          unlinking the slot from its synonym chain the same
+      *          way TABLA-HASH.cbl's 700-BAJA does.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGA-BAJAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           COPY "CpyControl.cpy.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyControlReg.cpy.cbl".
+       WORKING-STORAGE SECTION.
+       77  w-retencion-dias pic 9(5) value 365.
+       77  w-hoy pic 9(8).
+       77  w-hoy-juliano pic 9(7).
+       77  w-baja-juliano pic 9(7).
+       77  w-antiguedad pic 9(7).
+       77  w-est-i pic 9(3).
+       77  w-control-status pic xx.
+       77  w-modulo pic 9(4) value 97.
+       77  w-oficina pic 9(4) value 98.
+       01  rel-nro pic 999.
+       01  w-soc-ant pic 9(4).
+       01  w-baja-bucket pic 9(3).
+       01  w-baja-anterior pic 9(3).
+       01  w-baja-siguiente pic 9(3).
+       01  w-baja-liberar pic 9(3).
+       01  w-baja-tmp-codigo pic 9(4).
+       01  w-baja-tmp-nombre pic x(20).
+       01  w-baja-tmp-puntero pic 9(3).
+       01  w-baja-tmp-estado pic x.
+       01  w-baja-tmp-categoria pic x.
+       01  w-baja-tmp-fecha pic 9(8).
+       01  w-baja-tmp-fecha-baja pic 9(8).
+       01  w-baja-tmp-motivo pic 9.
+       01  w-cabeza-libre pic 9(3).
+       77  w-baja-encontrado pic 9 value 0.
+           88 baja-encontrado value 1.
+       77  w-total-purgados pic 9(5) value 0.
+       77  w-encontre-candidato pic 9 value 0.
+           88 hay-candidato value 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-BUSCAR-CANDIDATO.
+           PERFORM UNTIL NOT hay-candidato
+               PERFORM 300-PURGAR-SOCIO
+               PERFORM 200-BUSCAR-CANDIDATO
+           END-PERFORM.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           PERFORM 105-LEER-CONTROL.
+           OPEN I-O SOCIOS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO w-hoy.
+           COMPUTE w-hoy-juliano =
+               FUNCTION INTEGER-OF-DATE(w-hoy).
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo
+                       MOVE ctrl-oficina TO w-oficina
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+      * Scans every bucket and chain from scratch each time because
+      * purging a slot can move a synonym into another slot in the
+      * same chain, so an in-progress chain walk cannot be trusted
+      * across a purge.
+       200-BUSCAR-CANDIDATO.
+           MOVE 0 TO w-encontre-candidato.
+           PERFORM VARYING w-est-i FROM 1 BY 1
+                   UNTIL w-est-i > w-modulo OR hay-candidato
+               MOVE w-est-i TO rel-nro
+               PERFORM 210-LEER-SOCIO
+               PERFORM UNTIL soc-codigo = 0 OR hay-candidato
+                   IF soc-estado = "B" AND soc-fecha-baja NOT = 0
+                       PERFORM 230-REVISAR-ANTIGUEDAD
+                   END-IF
+                   IF NOT hay-candidato
+                       IF soc-puntero = 0
+                           MOVE 0 TO soc-codigo
+                       ELSE
+                           MOVE soc-puntero TO rel-nro
+                           PERFORM 210-LEER-SOCIO
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       210-LEER-SOCIO.
+           READ SOCIOS.
+       230-REVISAR-ANTIGUEDAD.
+           COMPUTE w-baja-juliano =
+               FUNCTION INTEGER-OF-DATE(soc-fecha-baja).
+           COMPUTE w-antiguedad = w-hoy-juliano - w-baja-juliano.
+           IF w-antiguedad >= w-retencion-dias
+               MOVE soc-codigo TO w-soc-ant
+               MOVE 1 TO w-encontre-candidato
+           END-IF.
+       300-PURGAR-SOCIO.
+           DIVIDE w-modulo INTO w-soc-ant GIVING w-est-i
+                   REMAINDER w-baja-bucket.
+           IF w-baja-bucket = 0
+               ADD 1 TO w-baja-bucket
+           END-IF.
+           MOVE w-baja-bucket TO rel-nro.
+           MOVE ZERO TO w-baja-anterior.
+           MOVE ZERO TO w-baja-encontrado.
+           PERFORM 210-LEER-SOCIO.
+           PERFORM 310-BUSCAR-EN-CADENA.
+           IF baja-encontrado
+               PERFORM 320-ELIMINAR-DE-CADENA
+               ADD 1 TO w-total-purgados
+           END-IF.
+       310-BUSCAR-EN-CADENA.
+           PERFORM UNTIL baja-encontrado OR soc-codigo = 0
+               IF soc-codigo = w-soc-ant
+                   MOVE 1 TO w-baja-encontrado
+               ELSE
+                   IF soc-puntero = 0
+                       MOVE 0 TO soc-codigo
+                   ELSE
+                       MOVE rel-nro TO w-baja-anterior
+                       MOVE soc-puntero TO rel-nro
+                       PERFORM 210-LEER-SOCIO
+                   END-IF
+               END-IF
+           END-PERFORM.
+       320-ELIMINAR-DE-CADENA.
+           IF rel-nro = w-baja-bucket
+               IF soc-puntero = 0
+                   PERFORM 350-BORRAR-CONTENIDO
+                   REWRITE soc-reg
+               ELSE
+                   MOVE soc-puntero TO w-baja-siguiente
+                   MOVE w-baja-siguiente TO rel-nro
+                   PERFORM 210-LEER-SOCIO
+                   MOVE soc-codigo TO w-baja-tmp-codigo
+                   MOVE soc-nombre TO w-baja-tmp-nombre
+                   MOVE soc-puntero TO w-baja-tmp-puntero
+                   MOVE soc-estado TO w-baja-tmp-estado
+                   MOVE soc-categoria TO w-baja-tmp-categoria
+                   MOVE soc-fecha-alta TO w-baja-tmp-fecha
+                   MOVE soc-fecha-baja TO w-baja-tmp-fecha-baja
+                   MOVE soc-motivo-baja TO w-baja-tmp-motivo
+                   MOVE w-baja-bucket TO rel-nro
+                   PERFORM 210-LEER-SOCIO
+                   MOVE w-baja-tmp-codigo TO soc-codigo
+                   MOVE w-baja-tmp-nombre TO soc-nombre
+                   MOVE w-baja-tmp-puntero TO soc-puntero
+                   MOVE w-baja-tmp-estado TO soc-estado
+                   MOVE w-baja-tmp-categoria TO soc-categoria
+                   MOVE w-baja-tmp-fecha TO soc-fecha-alta
+                   MOVE w-baja-tmp-fecha-baja TO soc-fecha-baja
+                   MOVE w-baja-tmp-motivo TO soc-motivo-baja
+                   REWRITE soc-reg
+                   MOVE w-baja-siguiente TO w-baja-liberar
+                   PERFORM 400-DEVOLVER-A-LIBRES
+               END-IF
+           ELSE
+               MOVE soc-puntero TO w-baja-siguiente
+               MOVE rel-nro TO w-baja-liberar
+               MOVE w-baja-anterior TO rel-nro
+               PERFORM 210-LEER-SOCIO
+               MOVE w-baja-siguiente TO soc-puntero
+               REWRITE soc-reg
+               PERFORM 400-DEVOLVER-A-LIBRES
+           END-IF.
+       350-BORRAR-CONTENIDO.
+           MOVE ZERO TO soc-codigo.
+           MOVE SPACES TO soc-nombre.
+           MOVE SPACES TO soc-estado.
+           MOVE SPACES TO soc-categoria.
+           MOVE ZERO TO soc-fecha-alta.
+           MOVE ZERO TO soc-fecha-baja.
+           MOVE ZERO TO soc-motivo-baja.
+       400-DEVOLVER-A-LIBRES.
+           MOVE w-oficina TO rel-nro.
+           PERFORM 210-LEER-SOCIO.
+           MOVE soc-puntero TO w-cabeza-libre.
+           MOVE w-baja-liberar TO rel-nro.
+           PERFORM 210-LEER-SOCIO.
+           PERFORM 350-BORRAR-CONTENIDO.
+           MOVE w-cabeza-libre TO soc-puntero.
+           REWRITE soc-reg.
+           MOVE w-oficina TO rel-nro.
+           PERFORM 210-LEER-SOCIO.
+           MOVE w-baja-liberar TO soc-puntero.
+           REWRITE soc-reg.
+       800-FIN.
+           CLOSE SOCIOS.
+           DISPLAY "Purga de bajas finalizada".
+           DISPLAY "Socios purgados: ", w-total-purgados.
+       END PROGRAM PURGA-BAJAS.
