@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: One-time/rerunnable migration from the RELATIVE,
+      *          hand-hashed arch.dat into arch-idx.dat, an INDEXED
+      *          file keyed directly by soc-codigo. Walks every slot
+      *          of arch.dat with the same full START/READ NEXT scan
+      *          lee-rel.COB uses, skipping empty slots and the
+      *          w-oficina free-list header record, and WRITEs each
+      *          real socio straight into the indexed file by key
+      *          (no hashing, no synonym chain).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRAR-A-INDEXADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           COPY "CpyArchIdx.cpy.cbl".
+           COPY "CpyControl.cpy.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyArchIdxReg.cpy.cbl".
+           COPY "CpyControlReg.cpy.cbl".
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       77  w-socios-idx-status pic xx.
+       77  w-control-status pic xx.
+       77  w-modulo pic 9(4) value 97.
+       77  w-oficina pic 9(4) value 98.
+       77  w-sen pic 9 value 0.
+           88 fin-arch value 1.
+       77  w-total-migrados pic 9(5) value 0.
+       77  w-total-omitidos pic 9(5) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-MIGRAR.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           PERFORM 105-LEER-CONTROL.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT SOCIOS-IDX.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo
+                       MOVE ctrl-oficina TO w-oficina
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       200-MIGRAR.
+           MOVE 1 TO rel-nro.
+           MOVE 0 TO w-sen.
+           START SOCIOS KEY IS NOT LESS THAN rel-nro
+               INVALID KEY
+                   MOVE 1 TO w-sen
+           END-START.
+           PERFORM UNTIL fin-arch
+               READ SOCIOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO w-sen
+                   NOT AT END
+                       IF rel-nro NOT = w-oficina AND soc-codigo NOT = 0
+                           PERFORM 210-MIGRAR-UNO
+                       END-IF
+               END-READ
+           END-PERFORM.
+       210-MIGRAR-UNO.
+           MOVE soc-codigo TO soc-idx-codigo.
+           MOVE soc-nombre TO soc-idx-nombre.
+           MOVE soc-estado TO soc-idx-estado.
+           MOVE soc-categoria TO soc-idx-categoria.
+           MOVE soc-fecha-alta TO soc-idx-fecha-alta.
+           MOVE soc-fecha-baja TO soc-idx-fecha-baja.
+           MOVE soc-motivo-baja TO soc-idx-motivo-baja.
+           WRITE soc-idx-reg
+               INVALID KEY
+                   DISPLAY "CODIGO DUPLICADO, se omite: ", soc-codigo
+                   ADD 1 TO w-total-omitidos
+               NOT INVALID KEY
+                   ADD 1 TO w-total-migrados
+           END-WRITE.
+       800-FIN.
+           CLOSE SOCIOS.
+           CLOSE SOCIOS-IDX.
+           DISPLAY "Migracion a arch-idx.dat finalizada".
+           DISPLAY "Registros migrados: ", w-total-migrados.
+           DISPLAY "Registros omitidos (codigo duplicado): ",
+               w-total-omitidos.
+       END PROGRAM MIGRAR-A-INDEXADO.
