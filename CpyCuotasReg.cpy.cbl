@@ -0,0 +1,6 @@
+       FD  CUOTAS.
+       01  cuota-reg.
+           03 cuota-codigo pic 9(4).
+           03 cuota-periodo pic 9(6).
+           03 cuota-monto pic 9(6)v99.
+           03 cuota-fecha-pago pic 9(8).
