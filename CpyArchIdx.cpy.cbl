@@ -0,0 +1,5 @@
+           SELECT SOCIOS-IDX ASSIGN TO "..\arch-idx.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS soc-idx-codigo
+           FILE STATUS IS w-socios-idx-status.
