@@ -1,42 +1,224 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT socios ASSIGN TO "..\arch.dat"
-           ORGANIZATION RELATIVE
-      *    ASUME QUE LA POSICION ES EL 1,2,3... NO HACE FALTA DECIRLE
-      *     CUAL ES LA CLAVE
-           ACCESS MODE is SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       fd  socios.
-       01  soc-reg.
-           03 soc-nro pic 999.
-           03 soc-nom pic x(10).
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN OUTPUT socios.
-           perform ingreso.
-           perform until soc-nro = 0
-               display "ingrese nombre"
-               accept soc-nom
-               write soc-reg invalid key display "no pude"
-               end-write
-               perform ingreso
-            END-PERFORM.
-            close socios.
-            STOP RUN.
-       ingreso.
-           display "ingrese nro"
-           accept soc-nro.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch loader. Reads a day's worth of new-member
+      *          forms from altas-del-dia.dat and inserts them into
+      *          arch.dat through the same hash/synonym-chain logic used
+      *          by TABLA-HASH.cbl, unattended.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRABA-REL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           SELECT ALTAS-DEL-DIA ASSIGN TO "..\altas-del-dia.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERRORES ASSIGN TO "..\errores.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT ASSIGN TO "..\graba-rel.chk"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-chk-status.
+           COPY "CpyControl.cpy.cbl".
+           COPY "CpySesionLog.cpy.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyControlReg.cpy.cbl".
+           COPY "CpySesionLogReg.cpy.cbl".
+       FD  ALTAS-DEL-DIA.
+       01  altas-reg.
+           03 altas-codigo pic 9(4).
+           03 altas-nombre pic x(20).
+           03 altas-estado pic x.
+           03 altas-categoria pic x.
+           03 altas-fecha pic 9(8).
+       FD  ERRORES.
+       01  error-reg.
+           03 error-codigo pic 9(4).
+           03 error-nombre pic x(20).
+           03 error-razon pic x(20).
+       FD  CHECKPOINT.
+       01  checkpoint-reg.
+           03 chk-ultimo-codigo pic 9(4).
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       77  w-sen pic 9 value 0.
+           88 fin-altas value 1.
+       77  w-contador pic 9(5) value 0.
+       77  w-rechazados pic 9(5) value 0.
+       01  w-error-razon pic x(20).
+       77  w-resul pic 9(3).
+       01  w-resto pic 9(3).
+       77  w-oficina pic 9(3) value 98.
+       01  w-posicion-nula pic 9(3) value 0.
+       77  w-control-status pic xx.
+       77  w-modulo pic 9(4) value 97.
+       01  w-chk-status pic xx.
+       77  w-ultimo-codigo pic 9(4) value 0.
+       77  w-saltando pic 9 value 0.
+           88 modo-saltando value 1.
+           COPY "CpyValidarNombreWS.cpy.cbl".
+           COPY "CpyOperadorWS.cpy.cbl".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 300-CARGAR-ALTAS.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           MOVE "GRABA-REL" TO w-programa-log.
+           PERFORM 090-PEDIR-OPERADOR.
+           PERFORM 105-LEER-CONTROL.
+           OPEN I-O SOCIOS.
+           OPEN INPUT ALTAS-DEL-DIA.
+           PERFORM 120-LEER-CHECKPOINT.
+           IF w-ultimo-codigo NOT = 0
+               OPEN EXTEND ERRORES
+           ELSE
+               OPEN OUTPUT ERRORES
+           END-IF.
+           PERFORM 110-PRIMER-POSICION-VACIA.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo
+                       MOVE ctrl-oficina TO w-oficina
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       120-LEER-CHECKPOINT.
+           MOVE 0 TO w-ultimo-codigo.
+           MOVE 0 TO w-saltando.
+           OPEN INPUT CHECKPOINT.
+           IF w-chk-status = "00"
+               READ CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF chk-ultimo-codigo NOT = 0
+                           MOVE chk-ultimo-codigo TO w-ultimo-codigo
+                           MOVE 1 TO w-saltando
+                           DISPLAY "Reinicio: se omitiran altas hasta"
+                               " el codigo ", w-ultimo-codigo
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+       110-PRIMER-POSICION-VACIA.
+           MOVE w-oficina TO rel-nro.
+           READ SOCIOS
+               INVALID KEY
+                   DISPLAY "NO HAY LUGAR PARA SINONIMOS"
+               NOT INVALID KEY
+                   MOVE soc-puntero TO w-posicion-nula
+           END-READ.
+       300-CARGAR-ALTAS.
+           READ ALTAS-DEL-DIA AT END MOVE 1 TO w-sen END-READ.
+           PERFORM UNTIL fin-altas
+               IF modo-saltando
+                   PERFORM 305-VERIFICAR-SALTO
+               ELSE
+                   PERFORM 310-PROCESAR-ALTA
+                   PERFORM 340-GRABAR-CHECKPOINT
+               END-IF
+               READ ALTAS-DEL-DIA AT END MOVE 1 TO w-sen END-READ
+           END-PERFORM.
+       305-VERIFICAR-SALTO.
+           IF altas-codigo = w-ultimo-codigo
+               MOVE 0 TO w-saltando
+           END-IF.
+       340-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE altas-codigo TO chk-ultimo-codigo.
+           WRITE checkpoint-reg.
+           CLOSE CHECKPOINT.
+       310-PROCESAR-ALTA.
+           MOVE altas-nombre TO w-nombre-validar.
+           PERFORM 980-VALIDAR-NOMBRE.
+           IF NOT nombre-valido
+               MOVE "NOMBRE INVALIDO" TO w-error-razon
+               PERFORM 315-RECHAZAR
+           ELSE
+               DIVIDE w-modulo INTO altas-codigo
+                       GIVING w-resul REMAINDER rel-nro
+               IF rel-nro = 0
+                   ADD 1 TO rel-nro
+               END-IF
+               MOVE rel-nro TO w-resto
+               READ SOCIOS
+               IF soc-codigo = 0
+                   MOVE altas-codigo TO soc-codigo
+                   MOVE altas-nombre TO soc-nombre
+                   MOVE altas-estado TO soc-estado
+                   MOVE altas-categoria TO soc-categoria
+                   MOVE altas-fecha TO soc-fecha-alta
+                   REWRITE soc-reg
+                   ADD 1 TO w-contador
+               ELSE
+                   IF soc-codigo = altas-codigo
+                       MOVE "CODIGO DUPLICADO" TO w-error-razon
+                       PERFORM 315-RECHAZAR
+                   ELSE
+                       PERFORM 320-UBICAR-SINONIMO
+                   END-IF
+               END-IF
+           END-IF.
+       315-RECHAZAR.
+           MOVE altas-codigo TO error-codigo.
+           MOVE altas-nombre TO error-nombre.
+           MOVE w-error-razon TO error-razon.
+           WRITE error-reg.
+           ADD 1 TO w-rechazados.
+       COPY "CpyValidarNombre.cpy.cbl".
+       COPY "CpyOperador.cpy.cbl".
+       COPY "CpyRegistrarSesion.cpy.cbl".
+       320-UBICAR-SINONIMO.
+           IF w-posicion-nula = 0
+               DISPLAY "NO HAY LUGAR, se omite el socio ", altas-codigo
+           ELSE
+               PERFORM UNTIL soc-puntero = 0
+                   MOVE soc-puntero TO rel-nro
+                   READ SOCIOS
+               END-PERFORM
+               MOVE w-posicion-nula TO soc-puntero
+               REWRITE soc-reg
+               MOVE w-posicion-nula TO rel-nro
+               READ SOCIOS
+               MOVE altas-codigo TO soc-codigo
+               MOVE altas-nombre TO soc-nombre
+               MOVE altas-estado TO soc-estado
+               MOVE altas-categoria TO soc-categoria
+               MOVE altas-fecha TO soc-fecha-alta
+               MOVE 0 TO soc-puntero
+               REWRITE soc-reg
+               ADD 1 TO w-posicion-nula
+               PERFORM 330-REINICIO-OFICINA
+               ADD 1 TO w-contador
+           END-IF.
+       330-REINICIO-OFICINA.
+           MOVE w-oficina TO rel-nro.
+           READ SOCIOS.
+           MOVE w-posicion-nula TO soc-puntero.
+           REWRITE soc-reg.
+       800-FIN.
+           CLOSE SOCIOS.
+           CLOSE ALTAS-DEL-DIA.
+           CLOSE ERRORES.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE 0 TO chk-ultimo-codigo.
+           WRITE checkpoint-reg.
+           CLOSE CHECKPOINT.
+           DISPLAY "Carga de altas del dia finalizada".
+           DISPLAY "Total de registros aceptados: ", w-contador.
+           DISPLAY "Total de registros rechazados: ", w-rechazados.
+           MOVE w-contador TO w-sesion-total-operaciones.
+           PERFORM 095-REGISTRAR-SESION.
+           IF w-rechazados > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+       END PROGRAM GRABA-REL.
