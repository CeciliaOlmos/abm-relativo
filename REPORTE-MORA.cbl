@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Delinquency report for the cuotas (dues) subsystem.
+      *          Walks every occupied socio in arch.dat, finds the
+      *          most recent period paid in cuotas.dat for that
+      *          socio, and flags anyone with no payments on record
+      *          or more than one period in arrears.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-MORA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           COPY "CpyCuotas.cpy.cbl".
+           SELECT REPORTE-MORA-ARCH ASSIGN TO "..\mora.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyCuotasReg.cpy.cbl".
+       FD  REPORTE-MORA-ARCH.
+       01  mora-linea pic x(60).
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       77  w-cuotas-status pic xx.
+       77  w-sen pic 9 value 0.
+           88 fin-arch value 1.
+       77  w-sen-cuotas pic 9 value 0.
+           88 fin-cuotas value 1.
+       01  w-periodo-max pic 9(6).
+       01  w-periodo-r redefines w-periodo-max pic x(6).
+       01  w-hay-pago pic 9 value 0.
+           88 hay-pago value 1.
+       01  w-hoy pic 9(6).
+       01  w-hoy-r redefines w-hoy pic x(6).
+       77  w-anio-pago pic 9(4).
+       77  w-mes-pago pic 9(2).
+       77  w-anio-hoy pic 9(4).
+       77  w-mes-hoy pic 9(2).
+       77  w-total-meses-pago pic 9(6).
+       77  w-total-meses-hoy pic 9(6).
+       77  w-meses-atraso pic s9(6).
+       77  w-total-morosos pic 9(5) value 0.
+       01  w-linea-detalle.
+           03 w-ld-codigo pic 9(4).
+           03 filler pic x value space.
+           03 w-ld-nombre pic x(20).
+           03 filler pic x value space.
+           03 w-ld-estado pic x(12).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-PROCESAR-SOCIOS.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT REPORTE-MORA-ARCH.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO w-hoy.
+       200-PROCESAR-SOCIOS.
+           MOVE 1 TO rel-nro.
+           MOVE 0 TO w-sen.
+           START SOCIOS KEY IS NOT LESS THAN rel-nro
+               INVALID KEY
+                   MOVE 1 TO w-sen
+           END-START.
+           PERFORM UNTIL fin-arch
+               READ SOCIOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO w-sen
+                   NOT AT END
+                       IF soc-codigo NOT = 0
+                           PERFORM 210-EVALUAR-SOCIO
+                       END-IF
+               END-READ
+           END-PERFORM.
+       210-EVALUAR-SOCIO.
+           PERFORM 220-BUSCAR-ULTIMO-PAGO.
+           IF NOT hay-pago
+               MOVE "SIN PAGOS" TO w-ld-estado
+               PERFORM 290-ESCRIBIR-DETALLE
+           ELSE
+               PERFORM 230-CALCULAR-ATRASO
+               IF w-meses-atraso > 1
+                   MOVE "EN MORA" TO w-ld-estado
+                   PERFORM 290-ESCRIBIR-DETALLE
+               END-IF
+           END-IF.
+       220-BUSCAR-ULTIMO-PAGO.
+           MOVE 0 TO w-hay-pago.
+           MOVE 0 TO w-periodo-max.
+           OPEN INPUT CUOTAS.
+           MOVE 0 TO w-sen-cuotas.
+           READ CUOTAS AT END MOVE 1 TO w-sen-cuotas END-READ.
+           PERFORM UNTIL fin-cuotas
+               IF cuota-codigo = soc-codigo
+                   MOVE 1 TO w-hay-pago
+                   IF cuota-periodo > w-periodo-max
+                       MOVE cuota-periodo TO w-periodo-max
+                   END-IF
+               END-IF
+               READ CUOTAS AT END MOVE 1 TO w-sen-cuotas END-READ
+           END-PERFORM.
+           CLOSE CUOTAS.
+       230-CALCULAR-ATRASO.
+           MOVE w-periodo-r(1:4) TO w-anio-pago.
+           MOVE w-periodo-r(5:2) TO w-mes-pago.
+           MOVE w-hoy-r(1:4) TO w-anio-hoy.
+           MOVE w-hoy-r(5:2) TO w-mes-hoy.
+           COMPUTE w-total-meses-pago = w-anio-pago * 12 + w-mes-pago.
+           COMPUTE w-total-meses-hoy = w-anio-hoy * 12 + w-mes-hoy.
+           COMPUTE w-meses-atraso =
+               w-total-meses-hoy - w-total-meses-pago.
+       290-ESCRIBIR-DETALLE.
+           MOVE soc-codigo TO w-ld-codigo.
+           MOVE soc-nombre TO w-ld-nombre.
+           MOVE w-linea-detalle TO mora-linea.
+           WRITE mora-linea.
+           ADD 1 TO w-total-morosos.
+       800-FIN.
+           CLOSE SOCIOS.
+           CLOSE REPORTE-MORA-ARCH.
+           DISPLAY "Reporte de mora finalizado".
+           DISPLAY "Socios en mora o sin pagos: ", w-total-morosos.
+       END PROGRAM REPORTE-MORA.
