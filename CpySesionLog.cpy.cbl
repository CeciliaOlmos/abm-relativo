@@ -0,0 +1,3 @@
+           SELECT SESION-LOG ASSIGN TO "..\sesiones.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-sesion-log-status.
