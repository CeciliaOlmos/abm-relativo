@@ -0,0 +1,6 @@
+       77  w-programa-log pic x(18).
+       77  w-operador pic x(12).
+       77  w-sesion-fecha-inicio pic 9(8).
+       77  w-sesion-hora-inicio pic 9(6).
+       77  w-sesion-total-operaciones pic 9(5) value 0.
+       77  w-sesion-log-status pic xx.
