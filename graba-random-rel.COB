@@ -1,44 +1,233 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT socios ASSIGN TO "..\arch.dat"
-           ORGANIZATION RELATIVE
-           ACCESS MODE is RANDOM
-           RELATIVE key is rel-nro.
-
-       DATA DIVISION.
-       FILE SECTION.
-       fd  socios.
-       01  soc-reg.
-           03 soc-nro pic 999.
-           03 soc-nom pic x(10).
-       WORKING-STORAGE SECTION.
-       01  rel-nro pic 99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN i-o socios.
-           perform ingreso.
-           perform until rel-nro = 0
-               display "ingrese el c?digo de socio"
-               accept soc-nro
-               display "ingrese nombre"
-               accept soc-nom
-               write soc-reg invalid key display "no pude"
-               end-write
-               perform ingreso
-            END-PERFORM.
-            close socios.
-            STOP RUN.
-       ingreso.
-           display "ingrese nro"
-           accept rel-nro.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interactive ALTA utility. Routes every insert through
+      *          the same hash/synonym-chain logic as TABLA-HASH.cbl
+      *          instead of writing to an operator-chosen rel-nro, so
+      *          it cannot corrupt the hash structure. Logs a
+      *          before/after image of the record to cambios.dat
+      *          ahead of every REWRITE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRABA-RANDOM-REL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArchStatus.cpy.cbl".
+           SELECT CAMBIOS ASSIGN TO "..\cambios.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-cambios-status.
+           COPY "CpyControl.cpy.cbl".
+           COPY "CpySesionLog.cpy.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyControlReg.cpy.cbl".
+           COPY "CpySesionLogReg.cpy.cbl".
+
+       FD  CAMBIOS.
+       01  cambio-reg.
+           03 cambio-fecha pic 9(8).
+           03 cambio-hora pic 9(6).
+           03 cambio-rel-nro pic 999.
+           03 cambio-codigo-antes pic 9(4).
+           03 cambio-nombre-antes pic x(20).
+           03 cambio-codigo-despues pic 9(4).
+           03 cambio-nombre-despues pic x(20).
+
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       77  w-soc-ant-alfa pic x(4).
+       77  w-soc-ant pic 9(4).
+       77  w-alta-valido pic 9 value 0.
+           88 alta-codigo-valido value 1.
+       77  w-resul pic 9(3).
+       01  w-resto pic 9(3).
+       77  w-control-status pic xx.
+       77  w-modulo pic 9(4) value 97.
+       77  w-oficina pic 9(4) value 98.
+       01  w-posicion-nula pic 9(3) value zero.
+       77  w-seguir pic x value "S".
+       77  w-cambios-status pic xx.
+           COPY "CpyValidarNombreWS.cpy.cbl".
+           COPY "CpyArchStatusWS.cpy.cbl".
+           COPY "CpyOperadorWS.cpy.cbl".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM UNTIL w-seguir = "N" OR w-seguir = "n"
+               PERFORM 400-ALTA
+               DISPLAY "Desea cargar otro socio? (S/N)"
+               ACCEPT w-seguir
+           END-PERFORM.
+           PERFORM 800-FIN.
+           GOBACK.
+       100-INICIO.
+           MOVE "GRABA-RANDOM-REL" TO w-programa-log.
+           PERFORM 090-PEDIR-OPERADOR.
+           PERFORM 105-LEER-CONTROL.
+           OPEN I-O SOCIOS.
+           MOVE 0 TO w-socios-lo-abri.
+           IF w-socios-status = "00"
+               MOVE 1 TO w-socios-lo-abri
+           END-IF.
+           OPEN EXTEND CAMBIOS.
+           IF w-cambios-status = "35"
+               OPEN OUTPUT CAMBIOS
+               CLOSE CAMBIOS
+               OPEN EXTEND CAMBIOS
+           END-IF.
+           PERFORM 110-PRIMER-POSICION-VACIA.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo
+                       MOVE ctrl-oficina TO w-oficina
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       110-PRIMER-POSICION-VACIA.
+           MOVE w-oficina TO rel-nro
+           START SOCIOS KEY IS = rel-nro
+            INVALID KEY
+               DISPLAY "NO HAY LUGAR PARA SINONIMOS"
+            NOT INVALID KEY
+               READ SOCIOS
+               MOVE soc-puntero TO w-posicion-nula
+           END-START.
+       400-ALTA.
+           MOVE 0 TO w-alta-valido
+           PERFORM UNTIL alta-codigo-valido
+               DISPLAY "Ingrese codigo de socio"
+               ACCEPT w-soc-ant-alfa
+               PERFORM 405-VALIDAR-CODIGO
+           END-PERFORM.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           PERFORM 420-BUSCAR-UBICACION.
+       405-VALIDAR-CODIGO.
+           IF w-soc-ant-alfa IS NOT NUMERIC
+               DISPLAY "Codigo invalido, ingrese solo numeros"
+           ELSE
+               MOVE w-soc-ant-alfa TO w-soc-ant
+               IF w-soc-ant = 0
+                   DISPLAY "El codigo no puede ser cero"
+               ELSE
+                   IF w-soc-ant > 9999
+                       DISPLAY "El codigo no puede ser mayor a 9999"
+                   ELSE
+                       MOVE 1 TO w-alta-valido
+                   END-IF
+               END-IF
+           END-IF.
+       410-INVOCAR-FUNCION-HASHING.
+           DIVIDE w-modulo INTO w-soc-ant
+                   GIVING w-resul REMAINDER rel-nro.
+           IF rel-nro = 0
+               ADD 1 TO rel-nro
+           END-IF.
+           MOVE rel-nro TO w-resto.
+       420-BUSCAR-UBICACION.
+           PERFORM 430-LEER-SOCIO
+           IF soc-codigo = 0
+               PERFORM 440-PRIMER-INGRESO
+           ELSE
+               IF rel-nro = w-resto
+                   IF w-soc-ant = soc-codigo
+                       PERFORM 460-INGRESO-EXISTENTE
+                   ELSE
+                       PERFORM 480-UBICAR-SINONIMO
+                   END-IF
+               END-IF
+           END-IF.
+       430-LEER-SOCIO.
+           READ SOCIOS.
+       440-PRIMER-INGRESO.
+           MOVE 0 TO cambio-codigo-antes
+           MOVE SPACES TO cambio-nombre-antes
+           MOVE w-soc-ant TO soc-codigo
+           PERFORM 450-PIDO-NOMBRE
+           PERFORM 452-PIDO-DATOS-SOCIO
+           PERFORM 470-ACTUALIZAR-SOCIO
+           ADD 1 TO w-sesion-total-operaciones.
+       460-INGRESO-EXISTENTE.
+           DISPLAY "El socio ya se encuentra registrado"
+           DISPLAY "Codigo de socio ", soc-codigo, " Nombre ",
+               soc-nombre.
+       470-ACTUALIZAR-SOCIO.
+           PERFORM 475-REGISTRAR-CAMBIO.
+           REWRITE soc-reg.
+       475-REGISTRAR-CAMBIO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO cambio-fecha.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO cambio-hora.
+           MOVE rel-nro TO cambio-rel-nro.
+           MOVE soc-codigo TO cambio-codigo-despues.
+           MOVE soc-nombre TO cambio-nombre-despues.
+           WRITE cambio-reg.
+       450-PIDO-NOMBRE.
+           MOVE 0 TO w-nombre-ok.
+           PERFORM UNTIL nombre-valido
+               DISPLAY "Ingrese el nombre de socio"
+               ACCEPT soc-nombre
+               MOVE soc-nombre TO w-nombre-validar
+               PERFORM 980-VALIDAR-NOMBRE
+               IF NOT nombre-valido
+                   DISPLAY "Nombre invalido: no puede estar vacio ni"
+                       " contener caracteres no imprimibles"
+               END-IF
+           END-PERFORM.
+       COPY "CpyValidarNombre.cpy.cbl".
+       COPY "CpyOperador.cpy.cbl".
+       COPY "CpyRegistrarSesion.cpy.cbl".
+       452-PIDO-DATOS-SOCIO.
+           DISPLAY "Ingrese estado (A-Activo/S-Suspendido/B-Baja)".
+           ACCEPT soc-estado.
+           DISPLAY "Ingrese categoria (A/V/H)".
+           ACCEPT soc-categoria.
+           DISPLAY "Ingrese fecha de alta (AAAAMMDD)".
+           ACCEPT soc-fecha-alta.
+           MOVE ZERO TO soc-fecha-baja.
+           MOVE ZERO TO soc-motivo-baja.
+       455-MOVER-VARIABLES.
+           MOVE w-soc-ant TO soc-codigo
+           MOVE 0 TO soc-puntero.
+       480-UBICAR-SINONIMO.
+           IF w-posicion-nula = 0
+               DISPLAY "NO HAY LUGAR PARA SINONIMOS"
+               DISPLAY "ALTA CANCELADA, TABLA SIN ESPACIO LIBRE"
+           ELSE
+               PERFORM UNTIL soc-puntero = 0
+                   MOVE soc-puntero TO rel-nro
+                   PERFORM 430-LEER-SOCIO
+               END-PERFORM
+               MOVE w-posicion-nula TO soc-puntero
+               PERFORM 470-ACTUALIZAR-SOCIO
+               PERFORM 500-BUSCO-LUGAR
+           END-IF.
+       500-BUSCO-LUGAR.
+           MOVE w-posicion-nula TO rel-nro
+           PERFORM 430-LEER-SOCIO
+           MOVE soc-codigo TO cambio-codigo-antes
+           MOVE soc-nombre TO cambio-nombre-antes
+           PERFORM 450-PIDO-NOMBRE
+           PERFORM 452-PIDO-DATOS-SOCIO
+           PERFORM 455-MOVER-VARIABLES
+           PERFORM 470-ACTUALIZAR-SOCIO
+           ADD 1 TO w-posicion-nula
+           PERFORM 550-REINICIO-OFICINA
+           ADD 1 TO w-sesion-total-operaciones.
+       550-REINICIO-OFICINA.
+           MOVE w-oficina TO rel-nro.
+           PERFORM 430-LEER-SOCIO.
+           MOVE w-posicion-nula TO soc-puntero.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+       800-FIN.
+           IF socios-lo-abri-yo
+               CLOSE SOCIOS
+           END-IF.
+           CLOSE CAMBIOS.
+           PERFORM 095-REGISTRAR-SESION.
+       END PROGRAM GRABA-RANDOM-REL.
