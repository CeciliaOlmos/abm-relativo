@@ -0,0 +1,19 @@
+       FD  SOCIOS-IDX.
+       01  soc-idx-reg.
+           03 soc-idx-codigo pic 9(4).
+           03 soc-idx-nombre pic x(20).
+           03 soc-idx-estado pic x.
+               88 idx-socio-activo value "A".
+               88 idx-socio-suspendido value "S".
+               88 idx-socio-de-baja value "B".
+           03 soc-idx-categoria pic x.
+               88 idx-categ-activo value "A".
+               88 idx-categ-vitalicio value "V".
+               88 idx-categ-honorario value "H".
+           03 soc-idx-fecha-alta pic 9(8).
+           03 soc-idx-fecha-baja pic 9(8).
+           03 soc-idx-motivo-baja pic 9.
+               88 idx-motivo-renuncia value 1.
+               88 idx-motivo-falta-pago value 2.
+               88 idx-motivo-fallecimiento value 3.
+               88 idx-motivo-traslado value 4.
