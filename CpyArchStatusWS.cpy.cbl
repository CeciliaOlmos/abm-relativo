@@ -0,0 +1,3 @@
+       77  w-socios-status pic xx.
+       77  w-socios-lo-abri pic 9 value 0.
+           88 socios-lo-abri-yo value 1.
