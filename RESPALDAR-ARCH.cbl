@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Dated generation-file backup of arch.dat, run ahead
+      *          of the nightly write-path batch window so a bad load
+      *          or a bug in one of the batch programs has a recovery
+      *          point. Copies every slot of the live relative file
+      *          (occupied, empty and free-list) into a fresh
+      *          arch-AAAAMMDD.dat, in order, via the same full
+      *          START/READ NEXT sequential walk lee-rel.COB uses.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESPALDAR-ARCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           SELECT ARCH-BACKUP ASSIGN TO w-backup-filename
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS rel-backup.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+       FD  ARCH-BACKUP.
+       01  arch-backup-reg.
+           03 soc-codigo-bak pic 9(4).
+           03 soc-nombre-bak pic x(20).
+           03 soc-puntero-bak pic 9(3).
+           03 soc-estado-bak pic x.
+           03 soc-categoria-bak pic x.
+           03 soc-fecha-alta-bak pic 9(8).
+           03 soc-fecha-baja-bak pic 9(8).
+           03 soc-motivo-baja-bak pic 9.
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       01  rel-backup pic 999.
+       01  w-backup-filename pic x(40).
+       77  w-fecha pic 9(8).
+       77  w-sen pic 9 value 0.
+           88 fin-arch value 1.
+       77  w-total-copiados pic 9(5) value 0.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-COPIAR.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO w-fecha.
+           STRING "..\arch-" DELIMITED BY SIZE
+                  w-fecha DELIMITED BY SIZE
+                  ".dat" DELIMITED BY SIZE
+               INTO w-backup-filename
+           END-STRING.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT ARCH-BACKUP.
+           DISPLAY "Generando respaldo: ", w-backup-filename.
+       200-COPIAR.
+           MOVE 1 TO rel-nro.
+           MOVE 0 TO w-sen.
+           START SOCIOS KEY IS NOT LESS THAN rel-nro
+               INVALID KEY
+                   MOVE 1 TO w-sen
+           END-START.
+           PERFORM UNTIL fin-arch
+               READ SOCIOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO w-sen
+                   NOT AT END
+                       PERFORM 210-ESCRIBIR-BACKUP
+               END-READ
+           END-PERFORM.
+       210-ESCRIBIR-BACKUP.
+           MOVE rel-nro TO rel-backup.
+           MOVE soc-codigo TO soc-codigo-bak.
+           MOVE soc-nombre TO soc-nombre-bak.
+           MOVE soc-puntero TO soc-puntero-bak.
+           MOVE soc-estado TO soc-estado-bak.
+           MOVE soc-categoria TO soc-categoria-bak.
+           MOVE soc-fecha-alta TO soc-fecha-alta-bak.
+           MOVE soc-fecha-baja TO soc-fecha-baja-bak.
+           MOVE soc-motivo-baja TO soc-motivo-baja-bak.
+           WRITE arch-backup-reg.
+           ADD 1 TO w-total-copiados.
+       800-FIN.
+           CLOSE SOCIOS.
+           CLOSE ARCH-BACKUP.
+           DISPLAY "Respaldo finalizado: ", w-backup-filename.
+           DISPLAY "Registros copiados: ", w-total-copiados.
+       END PROGRAM RESPALDAR-ARCH.
