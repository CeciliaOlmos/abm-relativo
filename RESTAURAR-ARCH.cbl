@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Restore utility companion to RESPALDAR-ARCH.cbl. Asks
+      *          the operator which dated generation file to restore,
+      *          then copies it back over the live arch.dat slot by
+      *          slot, after an explicit confirmation since this
+      *          overwrites the live membership file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTAURAR-ARCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           SELECT ARCH-BACKUP ASSIGN TO w-backup-filename
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS rel-backup
+           FILE STATUS IS w-backup-status.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+       FD  ARCH-BACKUP.
+       01  arch-backup-reg.
+           03 soc-codigo-bak pic 9(4).
+           03 soc-nombre-bak pic x(20).
+           03 soc-puntero-bak pic 9(3).
+           03 soc-estado-bak pic x.
+           03 soc-categoria-bak pic x.
+           03 soc-fecha-alta-bak pic 9(8).
+           03 soc-fecha-baja-bak pic 9(8).
+           03 soc-motivo-baja-bak pic 9.
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       01  rel-backup pic 999.
+       01  w-backup-filename pic x(40).
+       01  w-backup-nombre pic x(30).
+       77  w-backup-status pic xx.
+       77  w-confirma pic x value "N".
+       77  w-sen pic 9 value 0.
+           88 fin-backup value 1.
+       77  w-total-restaurados pic 9(5) value 0.
+       77  w-puede-restaurar pic 9 value 0.
+           88 puede-restaurar value 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           IF puede-restaurar
+               PERFORM 200-RESTAURAR
+           END-IF.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           MOVE 0 TO w-puede-restaurar.
+           DISPLAY "Ingrese el nombre del archivo de respaldo"
+               " (ej: arch-20260101.dat)".
+           ACCEPT w-backup-nombre.
+           STRING "..\" DELIMITED BY SIZE
+                  FUNCTION TRIM(w-backup-nombre) DELIMITED BY SIZE
+               INTO w-backup-filename
+           END-STRING.
+           OPEN INPUT ARCH-BACKUP.
+           IF w-backup-status NOT = "00"
+               DISPLAY "No se pudo abrir el archivo de respaldo: ",
+                   w-backup-filename
+           ELSE
+               DISPLAY "ADVERTENCIA: esto reemplazara el contenido"
+                   " actual de arch.dat"
+               DISPLAY "Confirma la restauracion? (S/N)"
+               ACCEPT w-confirma
+               IF w-confirma = "S" OR w-confirma = "s"
+                   OPEN OUTPUT SOCIOS
+                   MOVE 1 TO w-puede-restaurar
+               ELSE
+                   DISPLAY "Restauracion cancelada"
+                   CLOSE ARCH-BACKUP
+               END-IF
+           END-IF.
+       200-RESTAURAR.
+           MOVE 1 TO rel-backup.
+           MOVE 0 TO w-sen.
+           START ARCH-BACKUP KEY IS NOT LESS THAN rel-backup
+               INVALID KEY
+                   MOVE 1 TO w-sen
+           END-START.
+           PERFORM UNTIL fin-backup
+               READ ARCH-BACKUP NEXT RECORD
+                   AT END
+                       MOVE 1 TO w-sen
+                   NOT AT END
+                       PERFORM 210-ESCRIBIR-DESTINO
+               END-READ
+           END-PERFORM.
+       210-ESCRIBIR-DESTINO.
+           MOVE rel-backup TO rel-nro.
+           MOVE soc-codigo-bak TO soc-codigo.
+           MOVE soc-nombre-bak TO soc-nombre.
+           MOVE soc-puntero-bak TO soc-puntero.
+           MOVE soc-estado-bak TO soc-estado.
+           MOVE soc-categoria-bak TO soc-categoria.
+           MOVE soc-fecha-alta-bak TO soc-fecha-alta.
+           MOVE soc-fecha-baja-bak TO soc-fecha-baja.
+           MOVE soc-motivo-baja-bak TO soc-motivo-baja.
+           WRITE soc-reg.
+           ADD 1 TO w-total-restaurados.
+       800-FIN.
+           IF puede-restaurar
+               CLOSE SOCIOS
+               CLOSE ARCH-BACKUP
+               DISPLAY "Restauracion finalizada"
+               DISPLAY "Registros restaurados: ", w-total-restaurados
+           END-IF.
+       END PROGRAM RESTAURAR-ARCH.
