@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch utility to grow the socios hash table past the
+      *          fixed 97-bucket modulus used by TABLA-HASH.cbl. Reads
+      *          every socio out of the current arch.dat and rebuilds
+      *          a fresh relative file under a larger modulus, using
+      *          the same hash/synonym-chain insertion logic.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REHASH-TABLA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-VIEJO ASSIGN TO "..\arch.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS rel-viejo.
+           SELECT ARCH-NUEVO ASSIGN TO "..\arch-nuevo.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS rel-nuevo.
+           COPY "CpyControl.cpy.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyControlReg.cpy.cbl".
+       FD  ARCH-VIEJO.
+       01  soc-reg-viejo.
+           03 soc-codigo-viejo pic 9(4).
+           03 soc-nombre-viejo pic x(20).
+           03 soc-puntero-viejo pic 9(3).
+           03 soc-estado-viejo pic x.
+           03 soc-categoria-viejo pic x.
+           03 soc-fecha-alta-viejo pic 9(8).
+           03 soc-fecha-baja-viejo pic 9(8).
+           03 soc-motivo-baja-viejo pic 9.
+       FD  ARCH-NUEVO.
+       01  soc-reg-nuevo.
+           03 soc-codigo-nuevo pic 9(4).
+           03 soc-nombre-nuevo pic x(20).
+           03 soc-puntero-nuevo pic 9(3).
+           03 soc-estado-nuevo pic x.
+           03 soc-categoria-nuevo pic x.
+           03 soc-fecha-alta-nuevo pic 9(8).
+           03 soc-fecha-baja-nuevo pic 9(8).
+           03 soc-motivo-baja-nuevo pic 9.
+
+       WORKING-STORAGE SECTION.
+       01  rel-viejo pic 9(4).
+       01  rel-nuevo pic 9(4).
+       77  w-control-status pic xx.
+       77  w-modulo-viejo pic 9(4) value 97.
+       77  w-ultimo-codigo pic 9(4) value 0.
+       77  w-modulo-nuevo pic 9(4).
+       77  w-oficina-nueva pic 9(4).
+       77  w-primer-libre pic 9(4).
+       77  w-capacidad-nueva pic 9(4).
+       77  w-libre-actual pic 9(4).
+       77  w-siguiente-libre pic 9(4).
+       77  w-total-migrados pic 9(5) value 0.
+       77  w-resul pic 9(4).
+       77  w-sen pic 9 value 0.
+           88 fin-arch-viejo value 1.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-FORMATEAR-NUEVO.
+           PERFORM 300-MIGRAR.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           PERFORM 105-LEER-CONTROL.
+           COMPUTE w-modulo-nuevo = w-modulo-viejo * 2 + 3.
+           COMPUTE w-oficina-nueva = w-modulo-nuevo + 1.
+           COMPUTE w-capacidad-nueva =
+               w-oficina-nueva + w-modulo-nuevo + 3.
+           OPEN INPUT ARCH-VIEJO.
+           OPEN OUTPUT ARCH-NUEVO.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo-viejo
+                       MOVE ctrl-ultimo-codigo TO w-ultimo-codigo
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       200-FORMATEAR-NUEVO.
+           PERFORM VARYING rel-nuevo FROM 1 BY 1
+                   UNTIL rel-nuevo > w-modulo-nuevo
+               INITIALIZE soc-reg-nuevo
+               WRITE soc-reg-nuevo
+           END-PERFORM.
+           COMPUTE w-primer-libre = w-modulo-nuevo + 2.
+           MOVE w-oficina-nueva TO rel-nuevo.
+           INITIALIZE soc-reg-nuevo.
+           MOVE w-primer-libre TO soc-puntero-nuevo.
+           WRITE soc-reg-nuevo.
+           PERFORM VARYING rel-nuevo FROM w-primer-libre BY 1
+                   UNTIL rel-nuevo > w-capacidad-nueva
+               INITIALIZE soc-reg-nuevo
+               IF rel-nuevo = w-capacidad-nueva
+                   MOVE 0 TO soc-puntero-nuevo
+               ELSE
+                   COMPUTE soc-puntero-nuevo = rel-nuevo + 1
+               END-IF
+               WRITE soc-reg-nuevo
+           END-PERFORM.
+           MOVE w-primer-libre TO w-libre-actual.
+       300-MIGRAR.
+           MOVE 1 TO rel-viejo.
+           START ARCH-VIEJO KEY IS NOT LESS THAN rel-viejo
+               INVALID KEY
+                   MOVE 1 TO w-sen
+           END-START.
+           PERFORM UNTIL fin-arch-viejo
+               READ ARCH-VIEJO NEXT RECORD
+                   AT END
+                       MOVE 1 TO w-sen
+                   NOT AT END
+                       IF soc-codigo-viejo NOT = 0
+                           PERFORM 350-INSERTAR-EN-NUEVO
+                       END-IF
+               END-READ
+           END-PERFORM.
+       350-INSERTAR-EN-NUEVO.
+           DIVIDE w-modulo-nuevo INTO soc-codigo-viejo
+                   GIVING w-resul REMAINDER rel-nuevo.
+           IF rel-nuevo = 0
+               MOVE w-modulo-nuevo TO rel-nuevo
+           END-IF.
+           READ ARCH-NUEVO.
+           IF soc-codigo-nuevo = 0
+               MOVE soc-codigo-viejo TO soc-codigo-nuevo
+               MOVE soc-nombre-viejo TO soc-nombre-nuevo
+               MOVE soc-estado-viejo TO soc-estado-nuevo
+               MOVE soc-categoria-viejo TO soc-categoria-nuevo
+               MOVE soc-fecha-alta-viejo TO soc-fecha-alta-nuevo
+               MOVE soc-fecha-baja-viejo TO soc-fecha-baja-nuevo
+               MOVE soc-motivo-baja-viejo TO soc-motivo-baja-nuevo
+               REWRITE soc-reg-nuevo
+           ELSE
+               PERFORM UNTIL soc-puntero-nuevo = 0
+                   MOVE soc-puntero-nuevo TO rel-nuevo
+                   READ ARCH-NUEVO
+               END-PERFORM
+               MOVE w-libre-actual TO soc-puntero-nuevo
+               REWRITE soc-reg-nuevo
+               MOVE w-libre-actual TO rel-nuevo
+               READ ARCH-NUEVO
+               MOVE soc-puntero-nuevo TO w-siguiente-libre
+               MOVE soc-codigo-viejo TO soc-codigo-nuevo
+               MOVE soc-nombre-viejo TO soc-nombre-nuevo
+               MOVE soc-estado-viejo TO soc-estado-nuevo
+               MOVE soc-categoria-viejo TO soc-categoria-nuevo
+               MOVE soc-fecha-alta-viejo TO soc-fecha-alta-nuevo
+               MOVE soc-fecha-baja-viejo TO soc-fecha-baja-nuevo
+               MOVE soc-motivo-baja-viejo TO soc-motivo-baja-nuevo
+               MOVE ZERO TO soc-puntero-nuevo
+               REWRITE soc-reg-nuevo
+               MOVE w-siguiente-libre TO w-libre-actual
+               MOVE w-oficina-nueva TO rel-nuevo
+               READ ARCH-NUEVO
+               MOVE w-libre-actual TO soc-puntero-nuevo
+               REWRITE soc-reg-nuevo
+           END-IF.
+           ADD 1 TO w-total-migrados.
+       800-FIN.
+           CLOSE ARCH-VIEJO.
+           CLOSE ARCH-NUEVO.
+           PERFORM 810-GRABAR-CONTROL.
+           DISPLAY "Reorganizacion completa".
+           DISPLAY "Socios migrados: ", w-total-migrados.
+           DISPLAY "Nuevo modulo de la tabla: ", w-modulo-nuevo.
+           DISPLAY "Renombre arch-nuevo.dat a arch.dat para activarla".
+       810-GRABAR-CONTROL.
+           OPEN OUTPUT CONTROL-TABLA.
+           MOVE w-modulo-nuevo TO ctrl-modulo.
+           MOVE w-oficina-nueva TO ctrl-oficina.
+           MOVE w-ultimo-codigo TO ctrl-ultimo-codigo.
+           WRITE control-reg.
+           CLOSE CONTROL-TABLA.
+       END PROGRAM REHASH-TABLA.
