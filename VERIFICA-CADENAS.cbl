@@ -0,0 +1,204 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Standalone integrity checker for arch.dat. Walks every
+      *          occupied hash bucket 1-97 and follows its soc-puntero
+      *          synonym chain, reporting any chain that cycles back on
+      *          itself, dead-ends at a non-zero pointer to an empty
+      *          record, or otherwise never terminates in a zero
+      *          pointer. Read-only: does not modify arch.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VERIFICA-CADENAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           SELECT REPORTE-VERIF ASSIGN TO "..\verificacion-cadenas.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "CpyControl.cpy.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyControlReg.cpy.cbl".
+       FD  REPORTE-VERIF.
+       01  reporte-verif-linea pic x(80).
+       WORKING-STORAGE SECTION.
+       77  w-control-status pic xx.
+       77  w-max-bucket pic 999 value 97.
+       77  w-max-pasos pic 9(4) value 9999.
+       01  rel-nro pic 999.
+       77  w-bucket pic 999.
+       77  w-pasos pic 9(4).
+       77  w-actual pic 999.
+       77  w-siguiente pic 999.
+       77  w-codigo-actual pic 9(4).
+       77  w-sen-cadena pic 9 value 0.
+           88 cadena-resuelta value 1.
+       77  w-total-cadenas pic 9(5) value 0.
+       77  w-total-malas pic 9(5) value 0.
+       77  w-resul-verif pic 9(4).
+       77  w-bucket-real pic 999.
+       01  w-linea pic x(80).
+       01  w-bucket-edit pic zz9.
+       01  w-actual-edit pic zz9.
+       01  w-siguiente-edit pic zz9.
+       01  w-pasos-edit pic zzz9.
+       01  w-bucket-real-edit pic zz9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM VARYING w-bucket FROM 1 BY 1
+                   UNTIL w-bucket > w-max-bucket
+               PERFORM 200-VERIFICAR-BUCKET
+           END-PERFORM.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           PERFORM 105-LEER-CONTROL.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT REPORTE-VERIF.
+           MOVE SPACES TO reporte-verif-linea.
+           MOVE "=== VERIFICACION DE CADENAS DE SINONIMOS ===" TO
+               reporte-verif-linea.
+           WRITE reporte-verif-linea.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-max-bucket
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       200-VERIFICAR-BUCKET.
+           MOVE w-bucket TO rel-nro.
+           READ SOCIOS
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF soc-codigo NOT = 0
+               ADD 1 TO w-total-cadenas
+               PERFORM 210-SEGUIR-CADENA
+           END-IF.
+       210-SEGUIR-CADENA.
+           MOVE w-bucket TO w-actual.
+           MOVE soc-codigo TO w-codigo-actual.
+           MOVE 0 TO w-pasos.
+           MOVE 0 TO w-sen-cadena.
+           PERFORM UNTIL cadena-resuelta
+               ADD 1 TO w-pasos
+               IF w-pasos > w-max-pasos
+                   PERFORM 220-REPORTAR-CICLO
+                   MOVE 1 TO w-sen-cadena
+               ELSE
+                   IF soc-puntero = 0
+                       MOVE 1 TO w-sen-cadena
+                   ELSE
+                       MOVE soc-puntero TO w-siguiente
+                       MOVE w-siguiente TO rel-nro
+                       READ SOCIOS
+                           INVALID KEY
+                               CONTINUE
+                       END-READ
+                       IF soc-codigo = 0
+                           PERFORM 230-REPORTAR-VACIO
+                           MOVE 1 TO w-sen-cadena
+                       ELSE
+                           DIVIDE w-max-bucket INTO soc-codigo
+                                   GIVING w-resul-verif
+                                   REMAINDER w-bucket-real
+                           IF w-bucket-real = 0
+                               MOVE 1 TO w-bucket-real
+                           END-IF
+                           IF w-bucket-real NOT = w-bucket
+                               PERFORM 240-REPORTAR-BUCKET-INCORRECTO
+                               MOVE 1 TO w-sen-cadena
+                           ELSE
+                               MOVE w-siguiente TO w-actual
+                               MOVE soc-codigo TO w-codigo-actual
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+       220-REPORTAR-CICLO.
+           ADD 1 TO w-total-malas.
+           MOVE w-bucket TO w-bucket-edit.
+           MOVE w-pasos TO w-pasos-edit.
+           MOVE SPACES TO w-linea.
+           STRING "Bucket " DELIMITED BY SIZE
+               w-bucket-edit DELIMITED BY SIZE
+               ": la cadena no termina en cero tras " DELIMITED BY SIZE
+               w-pasos-edit DELIMITED BY SIZE
+               " pasos (posible ciclo)" DELIMITED BY SIZE
+               INTO w-linea
+           END-STRING.
+           MOVE w-linea TO reporte-verif-linea.
+           WRITE reporte-verif-linea.
+           DISPLAY w-linea.
+       240-REPORTAR-BUCKET-INCORRECTO.
+           ADD 1 TO w-total-malas.
+           MOVE w-bucket TO w-bucket-edit.
+           MOVE w-actual TO w-actual-edit.
+           MOVE w-siguiente TO w-siguiente-edit.
+           MOVE w-bucket-real TO w-bucket-real-edit.
+           MOVE SPACES TO w-linea.
+           STRING "Bucket " DELIMITED BY SIZE
+               w-bucket-edit DELIMITED BY SIZE
+               ": el slot " DELIMITED BY SIZE
+               w-actual-edit DELIMITED BY SIZE
+               " apunta a " DELIMITED BY SIZE
+               w-siguiente-edit DELIMITED BY SIZE
+               ", que pertenece al bucket " DELIMITED BY SIZE
+               w-bucket-real-edit DELIMITED BY SIZE
+               " (cadena cruzada, posible corrupcion)" DELIMITED BY SIZE
+               INTO w-linea
+           END-STRING.
+           MOVE w-linea TO reporte-verif-linea.
+           WRITE reporte-verif-linea.
+           DISPLAY w-linea.
+       230-REPORTAR-VACIO.
+           ADD 1 TO w-total-malas.
+           MOVE w-bucket TO w-bucket-edit.
+           MOVE w-actual TO w-actual-edit.
+           MOVE w-siguiente TO w-siguiente-edit.
+           MOVE SPACES TO w-linea.
+           STRING "Bucket " DELIMITED BY SIZE
+               w-bucket-edit DELIMITED BY SIZE
+               ": el slot " DELIMITED BY SIZE
+               w-actual-edit DELIMITED BY SIZE
+               " apunta a un registro vacio en " DELIMITED BY SIZE
+               w-siguiente-edit DELIMITED BY SIZE
+               INTO w-linea
+           END-STRING.
+           MOVE w-linea TO reporte-verif-linea.
+           WRITE reporte-verif-linea.
+           DISPLAY w-linea.
+       800-FIN.
+           MOVE SPACES TO reporte-verif-linea.
+           WRITE reporte-verif-linea.
+           MOVE SPACES TO w-linea.
+           STRING "Cadenas revisadas: " DELIMITED BY SIZE
+               w-total-cadenas DELIMITED BY SIZE
+               INTO w-linea
+           END-STRING.
+           MOVE w-linea TO reporte-verif-linea.
+           WRITE reporte-verif-linea.
+           MOVE SPACES TO w-linea.
+           STRING "Cadenas con problemas: " DELIMITED BY SIZE
+               w-total-malas DELIMITED BY SIZE
+               INTO w-linea
+           END-STRING.
+           MOVE w-linea TO reporte-verif-linea.
+           WRITE reporte-verif-linea.
+           CLOSE SOCIOS.
+           CLOSE REPORTE-VERIF.
+           DISPLAY "Verificacion de cadenas finalizada".
+           DISPLAY "Cadenas revisadas: ", w-total-cadenas.
+           DISPLAY "Cadenas con problemas: ", w-total-malas.
+           IF w-total-malas > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+       END PROGRAM VERIFICA-CADENAS.
