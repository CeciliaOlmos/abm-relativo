@@ -0,0 +1,25 @@
+       095-REGISTRAR-SESION.
+           OPEN EXTEND SESION-LOG.
+           IF w-sesion-log-status = "35"
+               OPEN OUTPUT SESION-LOG
+               CLOSE SESION-LOG
+               OPEN EXTEND SESION-LOG
+           END-IF.
+           MOVE SPACES TO sesion-log-linea.
+           STRING w-programa-log DELIMITED BY SIZE
+               "  OPERADOR: " DELIMITED BY SIZE
+               w-operador DELIMITED BY SIZE
+               "  INICIO: " DELIMITED BY SIZE
+               w-sesion-fecha-inicio DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               w-sesion-hora-inicio DELIMITED BY SIZE
+               "  FIN: " DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION CURRENT-DATE(9:6) DELIMITED BY SIZE
+               "  REGISTROS: " DELIMITED BY SIZE
+               w-sesion-total-operaciones DELIMITED BY SIZE
+               INTO sesion-log-linea
+           END-STRING.
+           WRITE sesion-log-linea.
+           CLOSE SESION-LOG.
