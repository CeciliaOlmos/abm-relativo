@@ -1,7 +1,4 @@
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT socios ASSIGN TO "..\arch.dat"
-           ORGANIZATION RELATIVE
-           ACCESS MODE is RANDOM
-           RELATIVE key is rel-nro.
+           SELECT SOCIOS ASSIGN TO "..\arch.dat"
+           ORGANIZATION RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS rel-nro.
