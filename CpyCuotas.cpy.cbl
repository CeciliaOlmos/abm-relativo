@@ -0,0 +1,3 @@
+           SELECT CUOTAS ASSIGN TO "..\cuotas.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-cuotas-status.
