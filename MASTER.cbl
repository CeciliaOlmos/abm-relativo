@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Single entry point for day-to-day arch.dat operations.
+      *          Opens SOCIOS once (the FD is declared EXTERNAL in
+      *          CpyArchReg.cpy.cbl) and CALLs TABLA-HASH, LEE-REL,
+      *          LEE-RENDOM-REL, GRABA-RANDOM-REL and BORRAR-RANDOM as
+      *          subprograms against that same open handle, so an
+      *          operator picks a task from one menu instead of having
+      *          to know which standalone executable does what. Each
+      *          subprogram still runs standalone on its own (it
+      *          detects SOCIOS already open via FILE STATUS and skips
+      *          its own OPEN/CLOSE in that case), so this does not
+      *          retire any of them as independent executables.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArchStatus.cpy.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+           COPY "CpyArchStatusWS.cpy.cbl".
+       77  w-llave-menu pic 9.
+           88 salir-menu value 6.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-MENU.
+           PERFORM UNTIL salir-menu
+               PERFORM 300-PROCESO
+               PERFORM 200-MENU
+           END-PERFORM.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           OPEN I-O SOCIOS.
+           MOVE 0 TO w-socios-lo-abri.
+           IF w-socios-status = "00"
+               MOVE 1 TO w-socios-lo-abri
+           END-IF.
+       200-MENU.
+           DISPLAY "=== MENU PRINCIPAL ==="
+           DISPLAY "1- ALTA / CONSULTA / BAJA / MODIFICACION "
+               "(TABLA-HASH)"
+           DISPLAY "2- LISTADO GENERAL (LEE-REL)"
+           DISPLAY "3- CONSULTA / RECONCILIACION POR CODIGO "
+               "(LEE-RENDOM-REL)"
+           DISPLAY "4- ALTA RAPIDA (GRABA-RANDOM-REL)"
+           DISPLAY "5- BAJA POR NUMERO RELATIVO (BORRAR-RANDOM)"
+           DISPLAY "6- FIN"
+           ACCEPT w-llave-menu.
+       300-PROCESO.
+           EVALUATE w-llave-menu
+               WHEN 1
+                   CALL "TABLA-HASH"
+               WHEN 2
+                   CALL "LEE-REL"
+               WHEN 3
+                   CALL "LEE-RENDOM-REL"
+               WHEN 4
+                   CALL "GRABA-RANDOM-REL"
+               WHEN 5
+                   CALL "BORRAR-RANDOM"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       800-FIN.
+           IF socios-lo-abri-yo
+               CLOSE SOCIOS
+           END-IF.
+       END PROGRAM MASTER.
