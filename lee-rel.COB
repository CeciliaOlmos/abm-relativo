@@ -1,56 +1,158 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT socios ASSIGN TO "..\arch.dat"
-           ORGANIZATION RELATIVE
-           ACCESS MODE is DYNAMIC
-           RELATIVE KEY is rel-nro.
-
-       DATA DIVISION.
-       FILE SECTION.
-       fd  socios.
-       01  soc-reg.
-           03 soc-nro pic 999.
-           03 soc-nom pic x(10).
-       WORKING-STORAGE SECTION.
-       77  sen pic 9.
-           88  fin-de-archivo value 1.
-       77  aux pic 999.
-       77  rel-nro pic 99.
-           88 no-quiere-mas value 0.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN input socios.
-           perform pido.
-           perform ciclo-general thru fin-ciclo-general
-                   until no-quiere-mas.
-           close socios.
-           STOP RUN.
-       pido.
-           display "ingrese un nro, x fin 0".
-           accept rel-nro.
-       ciclo-general.
-           move 0 to sen
-           start socios key is not < rel-nro invalid key
-                   display "no ta"
-                   go to voy-a-pedir.
-           read socios NEXT at end move 1 to sen.
-           perform until fin-de-archivo
-                   display "n?mero: ", soc-nro
-                   display "nombre: ", soc-nom
-                   read socios NEXT at end move 1 to sen
-                   END-READ
-           END-PERFORM.
-       voy-a-pedir.
-           perform pido.
-       fin-ciclo-general.
-           exit.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Produce a headed, paginated "Listado General de
+      *          Socios" report to a print file, scanning arch.dat
+      *          sequentially by relative record number (skipping the
+      *          w-oficina free-list header slot), with a trailing
+      *          record-count summary.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEE-REL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArchStatus.cpy.cbl".
+           SELECT REPORTE ASSIGN TO "..\listado.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "CpyControl.cpy.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyControlReg.cpy.cbl".
+
+       FD  REPORTE.
+       01  reporte-linea pic x(80).
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9.
+           88  fin-de-archivo value 1.
+       01  rel-nro pic 999.
+       77  w-control-status pic xx.
+       77  w-modulo pic 9(4) value 97.
+       77  w-oficina pic 999 value 98.
+       77  w-lineas-pagina pic 9(3) value 0.
+       77  w-maximo-lineas pic 9(3) value 20.
+       77  w-pagina pic 9(3) value 0.
+       77  w-total-socios pic 9(5) value 0.
+       77  w-hoy pic 9(8).
+       01  w-fecha-edit.
+           03 w-fecha-dd pic 99.
+           03 filler pic x value "/".
+           03 w-fecha-mm pic 99.
+           03 filler pic x value "/".
+           03 w-fecha-aa pic 9(4).
+       01  w-linea-encabezado-1 pic x(80).
+       01  w-linea-encabezado-2 pic x(80).
+       01  w-linea-encabezado-3 pic x(80).
+       01  w-linea-detalle pic x(80).
+       01  w-linea-total pic x(80).
+           COPY "CpyArchStatusWS.cpy.cbl".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-GENERAR-LISTADO.
+           PERFORM 800-FIN.
+           GOBACK.
+       100-INICIO.
+           PERFORM 105-LEER-CONTROL.
+           OPEN INPUT SOCIOS.
+           MOVE 0 TO w-socios-lo-abri.
+           IF w-socios-status = "00"
+               MOVE 1 TO w-socios-lo-abri
+           END-IF.
+           OPEN OUTPUT REPORTE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO w-hoy.
+           MOVE w-hoy(7:2) TO w-fecha-dd.
+           MOVE w-hoy(5:2) TO w-fecha-mm.
+           MOVE w-hoy(1:4) TO w-fecha-aa.
+           MOVE 99 TO w-lineas-pagina.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo
+                       MOVE ctrl-oficina TO w-oficina
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       200-GENERAR-LISTADO.
+           MOVE 1 TO rel-nro.
+           MOVE 0 TO sen.
+           START SOCIOS KEY IS NOT LESS THAN rel-nro
+               INVALID KEY
+                   MOVE 1 TO sen
+           END-START.
+           PERFORM UNTIL fin-de-archivo
+               READ SOCIOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO sen
+                   NOT AT END
+                       IF rel-nro NOT = w-oficina AND soc-codigo NOT = 0
+                           PERFORM 250-IMPRIMIR-DETALLE
+                       END-IF
+               END-READ
+           END-PERFORM.
+       250-IMPRIMIR-DETALLE.
+           IF w-lineas-pagina >= w-maximo-lineas
+               PERFORM 300-ENCABEZADO
+           END-IF.
+           MOVE SPACES TO w-linea-detalle.
+           STRING soc-codigo DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               soc-nombre DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               soc-estado DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               soc-categoria DELIMITED BY SIZE
+               INTO w-linea-detalle
+           END-STRING.
+           MOVE w-linea-detalle TO reporte-linea.
+           WRITE reporte-linea.
+           ADD 1 TO w-lineas-pagina.
+           ADD 1 TO w-total-socios.
+       300-ENCABEZADO.
+           ADD 1 TO w-pagina.
+           MOVE SPACES TO w-linea-encabezado-1.
+           STRING "CLUB - LISTADO GENERAL DE SOCIOS" DELIMITED BY SIZE
+               "     Fecha: " DELIMITED BY SIZE
+               w-fecha-edit DELIMITED BY SIZE
+               "     Pagina: " DELIMITED BY SIZE
+               w-pagina DELIMITED BY SIZE
+               INTO w-linea-encabezado-1
+           END-STRING.
+           MOVE SPACES TO w-linea-encabezado-2.
+           MOVE SPACES TO w-linea-encabezado-3.
+           STRING "CODIGO" DELIMITED BY SIZE
+               "                  " DELIMITED BY SIZE
+               "NOMBRE" DELIMITED BY SIZE
+               "                EST  CAT" DELIMITED BY SIZE
+               INTO w-linea-encabezado-3
+           END-STRING.
+           MOVE w-linea-encabezado-1 TO reporte-linea.
+           WRITE reporte-linea.
+           MOVE w-linea-encabezado-2 TO reporte-linea.
+           WRITE reporte-linea.
+           MOVE w-linea-encabezado-3 TO reporte-linea.
+           WRITE reporte-linea.
+           MOVE 0 TO w-lineas-pagina.
+       800-FIN.
+           MOVE SPACES TO w-linea-total.
+           STRING "Total de socios: " DELIMITED BY SIZE
+               w-total-socios DELIMITED BY SIZE
+               INTO w-linea-total
+           END-STRING.
+           MOVE SPACES TO reporte-linea.
+           WRITE reporte-linea.
+           MOVE w-linea-total TO reporte-linea.
+           WRITE reporte-linea.
+           DISPLAY "Listado generado en listado.txt".
+           DISPLAY w-linea-total.
+           IF socios-lo-abri-yo
+               CLOSE SOCIOS
+           END-IF.
+           CLOSE REPORTE.
+       END PROGRAM LEE-REL.
