@@ -1,50 +1,172 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT socios ASSIGN TO "..\arch.dat"
-           ORGANIZATION RELATIVE
-           ACCESS MODE is DYNAMIC
-           RELATIVE KEY is rel-nro.
-
-       DATA DIVISION.
-       FILE SECTION.
-       fd  socios.
-       01  soc-reg.
-           03 soc-nro pic 999.
-           03 soc-nom pic x(10).
-       WORKING-STORAGE SECTION.
-       77  sen pic 9.
-           88  fin-de-archivo value 1.
-       77  aux pic 999.
-       77  rel-nro pic 99.
-           88 no-quiere-mas value 0.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN input socios.
-           perform pido.
-           perform ciclo-general thru fin-ciclo-general
-                   until no-quiere-mas.
-           close socios.
-           STOP RUN.
-       pido.
-           display "ingrese un nro, x fin 0".
-           accept rel-nro.
-       ciclo-general.
-           read socios invalid key
-                   display "no ta"
-                   go to voy-a-pedir.
-           display "n?mero: ", soc-nro
-           display "nombre: ", soc-nom.
-       voy-a-pedir.
-           perform pido.
-       fin-ciclo-general.
-           exit.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Direct-access lookup by socio code. On a miss at the
+      *          code's natural hash bucket, scans the soc-puntero
+      *          synonym chain from that bucket before giving up. Also
+      *          offers a batch reconciliation mode against a file of
+      *          codes/names supplied by an outside party.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEE-RENDOM-REL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArchStatus.cpy.cbl".
+           SELECT PADRON-EXTERNO ASSIGN TO "..\padron-externo.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECONCILIACION ASSIGN TO "..\reconciliacion.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "CpyControl.cpy.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+           COPY "CpyControlReg.cpy.cbl".
+
+       FD  PADRON-EXTERNO.
+       01  padron-reg.
+           03 padron-codigo pic 9(4).
+           03 padron-nombre pic x(20).
+
+       FD  RECONCILIACION.
+       01  reconciliacion-linea pic x(80).
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9.
+           88  fin-de-archivo value 1.
+       01  rel-nro pic 999.
+       77  w-codigo-entrada pic 9(4).
+           88 no-quiere-mas value 0.
+       77  w-soc-buscado pic 9(4).
+       77  w-resul pic 9(3).
+       77  w-encontrado pic 9 value 0.
+           88 buscado-encontrado value 1.
+       77  w-encontrado-bucket pic 9(3).
+       77  w-modo pic 9.
+       01  w-linea pic x(80).
+       77  w-control-status pic xx.
+       77  w-modulo pic 9(4) value 97.
+           COPY "CpyArchStatusWS.cpy.cbl".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 105-LEER-CONTROL.
+           OPEN INPUT SOCIOS.
+           MOVE 0 TO w-socios-lo-abri.
+           IF w-socios-status = "00"
+               MOVE 1 TO w-socios-lo-abri
+           END-IF.
+           DISPLAY "1- Consulta individual por codigo".
+           DISPLAY "2- Reconciliacion por lote".
+           ACCEPT w-modo.
+           IF w-modo = 2
+               PERFORM 500-RECONCILIACION-LOTE
+           ELSE
+               PERFORM pido
+               PERFORM UNTIL no-quiere-mas
+                   MOVE w-codigo-entrada TO w-soc-buscado
+                   PERFORM 200-BUSCAR-SOCIO
+                   PERFORM pido
+               END-PERFORM
+           END-IF.
+           IF socios-lo-abri-yo
+               CLOSE SOCIOS
+           END-IF.
+           GOBACK.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       pido.
+           DISPLAY "ingrese codigo de socio, x fin 0".
+           ACCEPT w-codigo-entrada.
+       200-BUSCAR-SOCIO.
+           PERFORM 210-HASH-Y-LEER.
+           IF soc-codigo = w-soc-buscado
+               DISPLAY "numero: ", soc-codigo
+               DISPLAY "nombre: ", soc-nombre
+           ELSE
+               PERFORM 220-BUSCAR-EN-CADENA
+               IF buscado-encontrado
+                   DISPLAY "no esta en el bucket natural, pero se "
+                       "encontro via cadena en el slot ",
+                       w-encontrado-bucket
+                   DISPLAY "numero: ", soc-codigo
+                   DISPLAY "nombre: ", soc-nombre
+               ELSE
+                   DISPLAY "no ta"
+               END-IF
+           END-IF.
+       210-HASH-Y-LEER.
+           DIVIDE w-modulo INTO w-soc-buscado GIVING w-resul
+                   REMAINDER rel-nro.
+           IF rel-nro = 0
+               ADD 1 TO rel-nro
+           END-IF.
+           READ SOCIOS.
+       220-BUSCAR-EN-CADENA.
+           MOVE 0 TO w-encontrado.
+           PERFORM UNTIL buscado-encontrado OR soc-puntero = 0
+               MOVE soc-puntero TO rel-nro
+               READ SOCIOS
+               IF soc-codigo = w-soc-buscado
+                   MOVE 1 TO w-encontrado
+                   MOVE rel-nro TO w-encontrado-bucket
+               END-IF
+           END-PERFORM.
+       500-RECONCILIACION-LOTE.
+           OPEN INPUT PADRON-EXTERNO.
+           OPEN OUTPUT RECONCILIACION.
+           MOVE 0 TO sen.
+           READ PADRON-EXTERNO AT END MOVE 1 TO sen END-READ.
+           PERFORM UNTIL fin-de-archivo
+               PERFORM 510-RECONCILIAR-UNO
+               READ PADRON-EXTERNO AT END MOVE 1 TO sen END-READ
+           END-PERFORM.
+           CLOSE PADRON-EXTERNO.
+           CLOSE RECONCILIACION.
+           DISPLAY "Reconciliacion generada en reconciliacion.txt".
+       510-RECONCILIAR-UNO.
+           MOVE padron-codigo TO w-soc-buscado.
+           PERFORM 210-HASH-Y-LEER.
+           IF soc-codigo NOT = w-soc-buscado
+               PERFORM 220-BUSCAR-EN-CADENA
+           ELSE
+               MOVE 1 TO w-encontrado
+           END-IF.
+           MOVE SPACES TO w-linea.
+           IF NOT buscado-encontrado
+               STRING padron-codigo DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   padron-nombre DELIMITED BY SIZE
+                   "  NO ENCONTRADO" DELIMITED BY SIZE
+                   INTO w-linea
+               END-STRING
+           ELSE
+               IF soc-nombre = padron-nombre
+                   STRING padron-codigo DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       padron-nombre DELIMITED BY SIZE
+                       "  ENCONTRADO" DELIMITED BY SIZE
+                       INTO w-linea
+                   END-STRING
+               ELSE
+                   STRING padron-codigo DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       padron-nombre DELIMITED BY SIZE
+                       "  NOMBRE NO COINCIDE (" DELIMITED BY SIZE
+                       soc-nombre DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO w-linea
+                   END-STRING
+               END-IF
+           END-IF.
+           MOVE w-linea TO reconciliacion-linea.
+           WRITE reconciliacion-linea.
+       END PROGRAM LEE-RENDOM-REL.
