@@ -0,0 +1,14 @@
+       980-VALIDAR-NOMBRE.
+           MOVE 1 TO w-nombre-ok.
+           IF FUNCTION TRIM(w-nombre-validar) = SPACES
+               MOVE 0 TO w-nombre-ok
+           ELSE
+               MOVE FUNCTION LENGTH(w-nombre-validar) TO w-val-len
+               PERFORM VARYING w-val-i FROM 1 BY 1
+                       UNTIL w-val-i > w-val-len
+                   IF w-nombre-validar(w-val-i:1) < " " OR
+                      w-nombre-validar(w-val-i:1) > "~"
+                       MOVE 0 TO w-nombre-ok
+                   END-IF
+               END-PERFORM
+           END-IF.
