@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch export of the membership roster to a
+      *          comma-delimited file, for import into the mailing
+      *          list and board-meeting spreadsheets. Same full
+      *          START/READ NEXT sequential walk as lee-rel.COB, but
+      *          writes socios.csv instead of a printed listing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA-CSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArch.cpy.cbl".
+           SELECT SOCIOS-CSV ASSIGN TO "..\socios.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+       FD  SOCIOS-CSV.
+       01  csv-linea pic x(80).
+       WORKING-STORAGE SECTION.
+       01  rel-nro pic 999.
+       77  w-sen pic 9 value 0.
+           88 fin-arch value 1.
+       77  w-total pic 9(5) value 0.
+       01  w-estado-edit pic x.
+       01  w-categoria-edit pic x.
+       01  w-fecha-edit pic 9(8).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-EXPORTAR.
+           PERFORM 800-FIN.
+           STOP RUN.
+       100-INICIO.
+           OPEN INPUT SOCIOS.
+           OPEN OUTPUT SOCIOS-CSV.
+           MOVE SPACES TO csv-linea.
+           STRING "codigo,nombre,estado,categoria,fecha_alta"
+                   DELIMITED BY SIZE
+               INTO csv-linea
+           END-STRING.
+           WRITE csv-linea.
+           MOVE 1 TO rel-nro.
+           MOVE 0 TO w-sen.
+           START SOCIOS KEY IS NOT LESS THAN rel-nro
+               INVALID KEY
+                   MOVE 1 TO w-sen
+           END-START.
+       200-EXPORTAR.
+           PERFORM UNTIL fin-arch
+               READ SOCIOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO w-sen
+                   NOT AT END
+                       IF soc-codigo NOT = 0
+                           PERFORM 210-ESCRIBIR-LINEA
+                       END-IF
+               END-READ
+           END-PERFORM.
+       210-ESCRIBIR-LINEA.
+           MOVE soc-estado TO w-estado-edit.
+           MOVE soc-categoria TO w-categoria-edit.
+           MOVE soc-fecha-alta TO w-fecha-edit.
+           MOVE SPACES TO csv-linea.
+           STRING soc-codigo DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(soc-nombre) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               w-estado-edit DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               w-categoria-edit DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               w-fecha-edit DELIMITED BY SIZE
+               INTO csv-linea
+           END-STRING.
+           WRITE csv-linea.
+           ADD 1 TO w-total.
+       800-FIN.
+           CLOSE SOCIOS.
+           CLOSE SOCIOS-CSV.
+           DISPLAY "Exportacion CSV finalizada".
+           DISPLAY "Total de socios exportados: ", w-total.
+       END PROGRAM EXPORTA-CSV.
