@@ -1,157 +1,896 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SOCIOS ASSIGN TO "..\arch.dat"
-           ORGANIZATION RELATIVE
-           ACCESS MODE is DYNAMIC
-           RELATIVE key is rel-nro.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  SOCIOS.
-       01  soc-reg.
-           03 soc-codigo pic 9(4).
-           03 soc-nombre pic x(20).
-           03 soc-puntero pic 9(3).
-
-       WORKING-STORAGE SECTION.
-       77  sen pic 9.
-           88 fin-de-archivo value 1.
-       77  aux pic 999.
-       01  rel-nro pic 999.
-           88 no-quiere-mas value 0.
-       77  w-llave-menu pic 9.
-           88 salir-menu VALUE 3.
-       01  w-soc-ant pic 9(4).
-       01  w-resul pic 9(3).
-       01  w-resto pic 9(3).
-       77  w-oficina pic 9(3) value 98.
-       01  w-posicion-nula pic 9(3) VALUE ZERO.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM 100-INICIO.
-           PERFORM 200-MENU.
-           PERFORM UNTIL salir-menu
-                PERFORM 300-PROCESO
-               PERFORM 200-MENU
-           END-PERFORM.
-           PERFORM 800-FIN.
-
-            STOP RUN.
-       100-INICIO.
-           OPEN I-O SOCIOS.
-           PERFORM 110-PRIMER-POSICION-VACIA.
-       110-PRIMER-POSICION-VACIA.
-           MOVE w-oficina TO rel-nro
-           START SOCIOS KEY IS = rel-nro
-            INVALID KEY
-            DISPLAY "NO HAY LUGAR PARA SINONIMOS"
-            NOT INVALID KEY
-               READ SOCIOS
-               MOVE soc-puntero TO w-posicion-nula.
-
-       200-MENU.
-           DISPLAY "1- ALTA"
-           DISPLAY "2- CONSULTA"
-           DISPLAY "3- FIN"
-           ACCEPT w-llave-menu.
-       300-PROCESO.
-           IF w-llave-menu is EQUAL 1
-               PERFORM 400-ALTA
-           ELSE
-               PERFORM 600-CONSULTA
-           END-IF.
-       400-ALTA.
-           DISPLAY "Ingrese codigo de socio".
-           ACCEPT w-soc-ant.
-           PERFORM 410-INVOCAR-FUNCION-HASHING.
-           PERFORM 420-BUSCAR-UBICACION.
-       410-INVOCAR-FUNCION-HASHING.
-           DIVIDE 97 INTO w-soc-ant GIVING w-resul REMAINDER rel-nro.
-           if rel-nro=0
-               add 1 to rel-nro.
-
-           MOVE rel-nro to w-resto.
-
-       420-BUSCAR-UBICACION.
-           PERFORM 430-LEER-SOCIO
-           IF soc-codigo=0
-               PERFORM 440-PRIMER-INGRESO
-           ELSE
-               IF rel-nro = w-resto
-                       IF  w-soc-ant = soc-codigo
-                           PERFORM 460-INGRESO-EXISTENTE
-                       ELSE
-                           PERFORM 480-UBICAR-SINONIMO
-                       END-IF
-
-           END-IF.
-
-       430-LEER-SOCIO.
-           READ Socios.
-
-       440-PRIMER-INGRESO.
-            MOVE w-soc-ant to soc-codigo
-               PERFORM 450-PIDO-NOMBRE
-               PERFORM 470-ACTUALIZAR-SOCIO.
-       460-INGRESO-EXISTENTE.
-           DISPLAY "El socio ya se encuentra registrado"
-           DISPLAY "Codigo de socio ",soc-codigo," Nombre ",soc-nombre.
-       470-ACTUALIZAR-SOCIO.
-           REWRITE soc-reg.
-       450-PIDO-NOMBRE.
-           DISPLAY "Ingrese el nombre de socio".
-           ACCEPT soc-nombre.
-       455-MOVER-VARIABLES.
-           MOVE w-soc-ant TO soc-codigo
-           ADD 1 TO w-posicion-nula
-           MOVE w-posicion-nula to soc-puntero.
-       480-UBICAR-SINONIMO.
-            PERFORM UNTIL soc-puntero is NOT =0
-               MOVE w-posicion-nula to soc-puntero
-               PERFORM 470-ACTUALIZAR-SOCIO
-
-            END-PERFORM
-                 PERFORM 500-BUSCO-LUGAR.
-       500-BUSCO-LUGAR.
-               MOVE w-posicion-nula to rel-nro
-               PERFORM 430-LEER-SOCIO
-               PERFORM 450-PIDO-NOMBRE
-               PERFORM 455-MOVER-VARIABLES
-               PERFORM 470-ACTUALIZAR-SOCIO
-               PERFORM 550-REINICIO-OFICINA.
-       550-REINICIO-OFICINA.
-           MOVE w-oficina TO rel-nro.
-           PERFORM 430-LEER-SOCIO.
-           MOVE w-posicion-nula TO soc-puntero.
-           PERFORM 470-ACTUALIZAR-SOCIO.
-       600-CONSULTA.
-            PERFORM 610-PIDO-SOCIO.
-            PERFORM UNTIL no-quiere-mas
-               PERFORM 620-PROCESO-BUSCAR
-               PERFORM 610-PIDO-SOCIO
-            END-PERFORM.
-       610-PIDO-SOCIO.
-           DISPLAY "Ingreso un nro. Por fin 0".
-           ACCEPT rel-nro.
-       620-PROCESO-BUSCAR.
-           move 0 to sen.
-           start SOCIOS key is = rel-nro invalid key
-                   display "NO SE ENCONTRO"
-                   NOT INVALID KEY
-                   PERFORM 630-MOSTRAR-SOCIO.
-
-       630-MOSTRAR-SOCIO.
-            read SOCIOS  at end move 1 to sen.
-            display "CODIGO: ", soc-codigo.
-            display "Nombre: ", soc-nombre.
-       800-FIN.
-           CLOSE Socios.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABLA-HASH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CpyArchStatus.cpy.cbl".
+           SELECT AUDITORIA ASSIGN TO "..\auditoria.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-auditoria-status.
+           SELECT LOCK-SESION ASSIGN TO "..\tabla-hash.lck"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-lock-status.
+           SELECT COMPROBANTE ASSIGN TO "..\comprobante.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-comprobante-status.
+           SELECT BAJAS-HIST ASSIGN TO "..\bajas-hist.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS w-bajas-hist-status.
+           COPY "CpyControl.cpy.cbl".
+           COPY "CpySesionLog.cpy.cbl".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CpyArchReg.cpy.cbl".
+
+           COPY "CpyControlReg.cpy.cbl".
+           COPY "CpySesionLogReg.cpy.cbl".
+       FD  AUDITORIA.
+       01  audit-reg.
+           03 audit-fecha pic 9(8).
+           03 audit-hora pic 9(6).
+           03 audit-operacion pic x(14).
+           03 audit-codigo pic 9(4).
+           03 audit-nombre-antes pic x(20).
+           03 audit-nombre-despues pic x(20).
+       FD  LOCK-SESION.
+       01  lock-reg.
+           03 lock-fecha pic 9(8).
+           03 lock-hora pic 9(6).
+       FD  COMPROBANTE.
+       01  comprobante-linea pic x(80).
+       FD  BAJAS-HIST.
+       01  bajas-hist-reg.
+           03 bh-codigo pic 9(4).
+           03 bh-nombre pic x(20).
+           03 bh-motivo pic 9.
+           03 bh-fecha pic 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  sen pic 9.
+           88 fin-de-archivo value 1.
+       77  aux pic 999.
+       01  rel-nro pic 999.
+           88 no-quiere-mas value 0.
+       77  w-llave-menu pic 9.
+           88 salir-menu VALUE 9.
+       01  w-confirma-mod pic x.
+       01  w-soc-ant-alfa pic x(4).
+       77  w-alta-valido pic 9 value 0.
+           88 alta-codigo-valido value 1.
+       01  w-soc-ant pic 9(4).
+       01  w-resul pic 9(3).
+       01  w-resto pic 9(3).
+       77  w-control-status pic xx.
+       77  w-modulo pic 9(4) value 97.
+       77  w-oficina pic 9(4) value 98.
+       01  w-posicion-nula pic 9(3) VALUE ZERO.
+       01  w-baja-bucket pic 9(3).
+       01  w-baja-anterior pic 9(3).
+       01  w-baja-liberar pic 9(3).
+       01  w-baja-siguiente pic 9(3).
+       01  w-baja-tmp-codigo pic 9(4).
+       01  w-baja-tmp-nombre pic x(20).
+       01  w-baja-tmp-puntero pic 9(3).
+       01  w-baja-tmp-estado pic x.
+       01  w-baja-tmp-categoria pic x.
+       01  w-baja-tmp-fecha pic 9(8).
+       01  w-cabeza-libre pic 9(3).
+       77  w-baja-encontrado pic 9 value 0.
+           88 baja-encontrado value 1.
+       77  w-motivo-alfa pic x.
+       77  w-motivo-valido pic 9 value 0.
+           88 motivo-valido value 1.
+       77  w-auditoria-status pic xx.
+       77  w-comprobante-status pic xx.
+       77  w-bajas-hist-status pic xx.
+       77  w-est-i pic 9(3).
+       77  w-est-ocupados pic 9(3) value 0.
+       77  w-est-vacios pic 9(3) value 0.
+       77  w-est-sinonimos pic 9(5) value 0.
+       77  w-est-chain-actual pic 9(3).
+       77  w-est-chain-max pic 9(3) value 0.
+       77  w-est-promedio pic 9(3)v99 value 0.
+       77  w-est-libres pic 9(3) value 0.
+       77  w-est-ptr pic 9(3).
+       77  w-consulta-modo pic 9.
+       01  w-nombre-buscado pic x(20).
+       77  w-nombre-encontrados pic 9(3) value 0.
+       01  w-audit-operacion pic x(14).
+       01  w-audit-codigo pic 9(4).
+       01  w-audit-nombre-antes pic x(20).
+       01  w-audit-nombre-despues pic x(20).
+       77  w-ses-altas-ok pic 9(5) value 0.
+       77  w-ses-altas-dup pic 9(5) value 0.
+       77  w-ses-altas-sinonimo pic 9(5) value 0.
+       77  w-lock-status pic xx.
+       77  w-lock-continuar pic x value "S".
+       77  w-sesion-bloqueada pic 9 value 0.
+           88 sesion-bloqueada value 1.
+       77  w-ultimo-codigo-emitido pic 9(4) value 0.
+       77  w-proximo-codigo-sugerido pic 9(4).
+       01  w-ren-codigo-viejo pic 9(4).
+       01  w-ren-codigo-nuevo pic 9(4).
+       01  w-ren-nombre pic x(20).
+       01  w-ren-estado pic x.
+       01  w-ren-categoria pic x.
+       01  w-ren-fecha-alta pic 9(8).
+       01  w-ren-rel-viejo pic 9(3).
+       01  w-ren-bucket-viejo pic 9(3).
+       01  w-ren-anterior-viejo pic 9(3).
+       77  w-imprimir pic x value "N".
+       77  w-imprimir-cadena pic x value "N".
+       77  w-comp-bucket pic 9(3).
+       77  w-comp-resul pic 9(3).
+           COPY "CpyValidarNombreWS.cpy.cbl".
+           COPY "CpyArchStatusWS.cpy.cbl".
+           COPY "CpyOperadorWS.cpy.cbl".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           IF NOT sesion-bloqueada
+               PERFORM 200-MENU
+               PERFORM UNTIL salir-menu
+                    PERFORM 300-PROCESO
+                   PERFORM 200-MENU
+               END-PERFORM
+           END-IF.
+           PERFORM 800-FIN.
+
+            GOBACK.
+       100-INICIO.
+           MOVE "TABLA-HASH" TO w-programa-log.
+           PERFORM 105-LEER-CONTROL.
+           PERFORM 101-VERIFICAR-LOCK.
+           IF NOT sesion-bloqueada
+               PERFORM 090-PEDIR-OPERADOR
+               OPEN I-O SOCIOS
+               MOVE 0 TO w-socios-lo-abri
+               IF w-socios-status = "00"
+                   MOVE 1 TO w-socios-lo-abri
+               END-IF
+               OPEN EXTEND AUDITORIA
+               IF w-auditoria-status = "35"
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF
+               OPEN EXTEND COMPROBANTE
+               IF w-comprobante-status = "35"
+                   OPEN OUTPUT COMPROBANTE
+                   CLOSE COMPROBANTE
+                   OPEN EXTEND COMPROBANTE
+               END-IF
+               OPEN EXTEND BAJAS-HIST
+               IF w-bajas-hist-status = "35"
+                   OPEN OUTPUT BAJAS-HIST
+                   CLOSE BAJAS-HIST
+                   OPEN EXTEND BAJAS-HIST
+               END-IF
+               PERFORM 110-PRIMER-POSICION-VACIA
+               PERFORM 103-CREAR-LOCK
+           END-IF.
+       101-VERIFICAR-LOCK.
+           MOVE 0 TO w-sesion-bloqueada.
+           MOVE "S" TO w-lock-continuar.
+           OPEN INPUT LOCK-SESION.
+           IF w-lock-status = "00"
+               READ LOCK-SESION
+                   NOT AT END
+                       DISPLAY "ADVERTENCIA: ya hay una sesion de ALTA"
+                           " activa contra este archivo"
+                       DISPLAY "  iniciada el ", lock-fecha,
+                           " a las ", lock-hora
+                       DISPLAY "Desea continuar de todos modos? (S/N)"
+                       ACCEPT w-lock-continuar
+               END-READ
+               CLOSE LOCK-SESION
+           END-IF.
+           IF w-lock-continuar = "N" OR w-lock-continuar = "n"
+               MOVE 1 TO w-sesion-bloqueada
+               DISPLAY "Sesion cancelada para evitar corromper la tabla"
+           END-IF.
+       103-CREAR-LOCK.
+           OPEN OUTPUT LOCK-SESION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO lock-fecha.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO lock-hora.
+           WRITE lock-reg.
+           CLOSE LOCK-SESION.
+       104-LIBERAR-LOCK.
+           OPEN OUTPUT LOCK-SESION.
+           CLOSE LOCK-SESION.
+       105-LEER-CONTROL.
+           OPEN INPUT CONTROL-TABLA.
+           IF w-control-status = "00"
+               READ CONTROL-TABLA
+                   NOT AT END
+                       MOVE ctrl-modulo TO w-modulo
+                       MOVE ctrl-oficina TO w-oficina
+                       MOVE ctrl-ultimo-codigo
+                           TO w-ultimo-codigo-emitido
+               END-READ
+               CLOSE CONTROL-TABLA
+           END-IF.
+       106-GRABAR-CONTROL.
+           OPEN OUTPUT CONTROL-TABLA.
+           MOVE w-modulo TO ctrl-modulo.
+           MOVE w-oficina TO ctrl-oficina.
+           MOVE w-ultimo-codigo-emitido TO ctrl-ultimo-codigo.
+           WRITE control-reg.
+           CLOSE CONTROL-TABLA.
+       110-PRIMER-POSICION-VACIA.
+           MOVE w-oficina TO rel-nro
+           START SOCIOS KEY IS = rel-nro
+            INVALID KEY
+            DISPLAY "NO HAY LUGAR PARA SINONIMOS"
+            NOT INVALID KEY
+               READ SOCIOS
+               MOVE soc-puntero TO w-posicion-nula.
+
+       200-MENU.
+           DISPLAY "1- ALTA"
+           DISPLAY "2- CONSULTA"
+           DISPLAY "3- BAJA"
+           DISPLAY "4- MODIFICACION"
+           DISPLAY "5- ESTADISTICAS"
+           DISPLAY "6- LISTADO GENERAL"
+           DISPLAY "7- REGISTRO DE OFICINA"
+           DISPLAY "8- RENUMERAR SOCIO"
+           DISPLAY "9- FIN"
+           ACCEPT w-llave-menu.
+       300-PROCESO.
+           EVALUATE w-llave-menu
+               WHEN 1
+                   PERFORM 400-ALTA
+               WHEN 2
+                   PERFORM 600-CONSULTA
+               WHEN 3
+                   PERFORM 700-BAJA
+               WHEN 4
+                   PERFORM 900-MODIFICACION
+               WHEN 5
+                   PERFORM 1000-ESTADISTICAS
+               WHEN 6
+                   PERFORM 1100-LISTADO-GENERAL
+               WHEN 7
+                   PERFORM 1200-REGISTRO-OFICINA
+               WHEN 8
+                   PERFORM 1300-RENUMERAR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       400-ALTA.
+           PERFORM 402-SUGERIR-CODIGO.
+           MOVE 0 TO w-alta-valido
+           PERFORM UNTIL alta-codigo-valido
+               DISPLAY "Ingrese codigo de socio (sugerido: ",
+                   w-proximo-codigo-sugerido, ")"
+               ACCEPT w-soc-ant-alfa
+               PERFORM 405-VALIDAR-CODIGO
+           END-PERFORM.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           PERFORM 420-BUSCAR-UBICACION.
+       402-SUGERIR-CODIGO.
+           COMPUTE w-proximo-codigo-sugerido =
+               w-ultimo-codigo-emitido + 1.
+       405-VALIDAR-CODIGO.
+           IF w-soc-ant-alfa IS NOT NUMERIC
+               DISPLAY "Codigo invalido, ingrese solo numeros"
+           ELSE
+               MOVE w-soc-ant-alfa TO w-soc-ant
+               IF w-soc-ant = 0
+                   DISPLAY "El codigo no puede ser cero"
+               ELSE
+                   IF w-soc-ant > 9999
+                       DISPLAY "El codigo no puede ser mayor a 9999"
+                   ELSE
+                       MOVE 1 TO w-alta-valido
+                   END-IF
+               END-IF
+           END-IF.
+       410-INVOCAR-FUNCION-HASHING.
+           DIVIDE w-modulo INTO w-soc-ant
+                   GIVING w-resul REMAINDER rel-nro.
+           if rel-nro=0
+               add 1 to rel-nro.
+
+           MOVE rel-nro to w-resto.
+
+       420-BUSCAR-UBICACION.
+           PERFORM 430-LEER-SOCIO
+           IF soc-codigo=0
+               PERFORM 440-PRIMER-INGRESO
+           ELSE
+               IF rel-nro = w-resto
+                       IF  w-soc-ant = soc-codigo
+                           PERFORM 460-INGRESO-EXISTENTE
+                       ELSE
+                           PERFORM 480-UBICAR-SINONIMO
+                       END-IF
+
+           END-IF.
+
+       430-LEER-SOCIO.
+           READ Socios.
+
+       440-PRIMER-INGRESO.
+            MOVE w-soc-ant to soc-codigo
+               PERFORM 450-PIDO-NOMBRE
+               PERFORM 452-PIDO-DATOS-SOCIO
+               PERFORM 470-ACTUALIZAR-SOCIO
+               PERFORM 406-ACTUALIZAR-ULTIMO-CODIGO
+               MOVE "ALTA" TO w-audit-operacion
+               MOVE soc-codigo TO w-audit-codigo
+               MOVE SPACES TO w-audit-nombre-antes
+               MOVE soc-nombre TO w-audit-nombre-despues
+               PERFORM 950-REGISTRAR-AUDITORIA
+               ADD 1 TO w-ses-altas-ok.
+       406-ACTUALIZAR-ULTIMO-CODIGO.
+           IF w-soc-ant > w-ultimo-codigo-emitido
+               MOVE w-soc-ant TO w-ultimo-codigo-emitido
+           END-IF.
+       460-INGRESO-EXISTENTE.
+           DISPLAY "El socio ya se encuentra registrado"
+           DISPLAY "Codigo de socio ",soc-codigo," Nombre ",soc-nombre.
+           ADD 1 TO w-ses-altas-dup.
+       470-ACTUALIZAR-SOCIO.
+           REWRITE soc-reg.
+       450-PIDO-NOMBRE.
+           MOVE 0 TO w-nombre-ok.
+           PERFORM UNTIL nombre-valido
+               DISPLAY "Ingrese el nombre de socio"
+               ACCEPT soc-nombre
+               MOVE soc-nombre TO w-nombre-validar
+               PERFORM 980-VALIDAR-NOMBRE
+               IF NOT nombre-valido
+                   DISPLAY "Nombre invalido: no puede estar vacio ni"
+                       " contener caracteres no imprimibles"
+               END-IF
+           END-PERFORM.
+       COPY "CpyValidarNombre.cpy.cbl".
+       452-PIDO-DATOS-SOCIO.
+           DISPLAY "Ingrese estado (A-Activo/S-Suspendido/B-Baja)".
+           ACCEPT soc-estado.
+           DISPLAY "Ingrese categoria (A/V/H)".
+           ACCEPT soc-categoria.
+           DISPLAY "Ingrese fecha de alta (AAAAMMDD)".
+           ACCEPT soc-fecha-alta.
+           MOVE ZERO TO soc-fecha-baja.
+           MOVE ZERO TO soc-motivo-baja.
+       455-MOVER-VARIABLES.
+           MOVE w-soc-ant TO soc-codigo
+           MOVE 0 TO soc-puntero.
+       480-UBICAR-SINONIMO.
+           IF w-posicion-nula = 0
+               DISPLAY "NO HAY LUGAR PARA SINONIMOS"
+               DISPLAY "ALTA CANCELADA, TABLA SIN ESPACIO LIBRE"
+           ELSE
+               PERFORM UNTIL soc-puntero = 0
+                   MOVE soc-puntero TO rel-nro
+                   PERFORM 430-LEER-SOCIO
+               END-PERFORM
+               MOVE w-posicion-nula TO soc-puntero
+               PERFORM 470-ACTUALIZAR-SOCIO
+               PERFORM 500-BUSCO-LUGAR
+           END-IF.
+       500-BUSCO-LUGAR.
+               MOVE w-posicion-nula to rel-nro
+               PERFORM 430-LEER-SOCIO
+               PERFORM 450-PIDO-NOMBRE
+               PERFORM 452-PIDO-DATOS-SOCIO
+               PERFORM 455-MOVER-VARIABLES
+               PERFORM 470-ACTUALIZAR-SOCIO
+               ADD 1 TO w-posicion-nula
+               PERFORM 550-REINICIO-OFICINA
+               PERFORM 406-ACTUALIZAR-ULTIMO-CODIGO
+               MOVE "ALTA-SINONIMO" TO w-audit-operacion
+               MOVE soc-codigo TO w-audit-codigo
+               MOVE SPACES TO w-audit-nombre-antes
+               MOVE soc-nombre TO w-audit-nombre-despues
+               PERFORM 950-REGISTRAR-AUDITORIA
+               ADD 1 TO w-ses-altas-sinonimo.
+       550-REINICIO-OFICINA.
+           MOVE w-oficina TO rel-nro.
+           PERFORM 430-LEER-SOCIO.
+           MOVE w-posicion-nula TO soc-puntero.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+       600-CONSULTA.
+            DISPLAY "Buscar por: 1-Nro relativo  2-Nombre".
+            ACCEPT w-consulta-modo.
+            IF w-consulta-modo = 2
+                PERFORM 640-BUSCAR-POR-NOMBRE
+            ELSE
+                PERFORM 610-PIDO-SOCIO
+                PERFORM UNTIL no-quiere-mas
+                   PERFORM 620-PROCESO-BUSCAR
+                   PERFORM 610-PIDO-SOCIO
+                END-PERFORM
+            END-IF.
+       640-BUSCAR-POR-NOMBRE.
+           DISPLAY "Ingrese el nombre de socio a buscar".
+           ACCEPT w-nombre-buscado.
+           MOVE 0 TO w-nombre-encontrados.
+           MOVE 1 TO rel-nro.
+           MOVE 0 TO sen.
+           START SOCIOS KEY IS NOT LESS THAN rel-nro
+               INVALID KEY
+                   MOVE 1 TO sen
+           END-START.
+           PERFORM UNTIL fin-de-archivo
+               READ SOCIOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO sen
+                   NOT AT END
+                       IF soc-codigo NOT = 0 AND
+                          soc-nombre = w-nombre-buscado
+                           ADD 1 TO w-nombre-encontrados
+                           DISPLAY "CODIGO: ", soc-codigo,
+                               "  NOMBRE: ", soc-nombre
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF w-nombre-encontrados = 0
+               DISPLAY "No se encontraron coincidencias"
+           END-IF.
+       610-PIDO-SOCIO.
+           DISPLAY "Ingreso un nro. Por fin 0".
+           ACCEPT rel-nro.
+       620-PROCESO-BUSCAR.
+           move 0 to sen.
+           start SOCIOS key is = rel-nro invalid key
+                   display "NO SE ENCONTRO"
+                   NOT INVALID KEY
+                   PERFORM 630-MOSTRAR-SOCIO.
+
+       630-MOSTRAR-SOCIO.
+            read SOCIOS  at end move 1 to sen.
+            display "CODIGO: ", soc-codigo.
+            display "Nombre: ", soc-nombre.
+            display "Estado: ", soc-estado.
+            display "Categoria: ", soc-categoria.
+            display "Fecha de alta: ", soc-fecha-alta.
+            PERFORM 635-IMPRIMIR-COMPROBANTE.
+       635-IMPRIMIR-COMPROBANTE.
+           DISPLAY "Desea imprimir comprobante? (S/N)".
+           ACCEPT w-imprimir.
+           IF w-imprimir = "S" OR w-imprimir = "s"
+               MOVE SPACES TO comprobante-linea
+               WRITE comprobante-linea
+               MOVE SPACES TO comprobante-linea
+               STRING "COMPROBANTE DE REGISTRO - " DELIMITED BY SIZE
+                   FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION CURRENT-DATE(9:6) DELIMITED BY SIZE
+                   INTO comprobante-linea
+               END-STRING
+               WRITE comprobante-linea
+               MOVE SPACES TO comprobante-linea
+               STRING "CODIGO: " DELIMITED BY SIZE
+                   soc-codigo DELIMITED BY SIZE
+                   INTO comprobante-linea
+               END-STRING
+               WRITE comprobante-linea
+               MOVE SPACES TO comprobante-linea
+               STRING "NOMBRE: " DELIMITED BY SIZE
+                   soc-nombre DELIMITED BY SIZE
+                   INTO comprobante-linea
+               END-STRING
+               WRITE comprobante-linea
+               MOVE SPACES TO comprobante-linea
+               STRING "ESTADO: " DELIMITED BY SIZE
+                   soc-estado DELIMITED BY SIZE
+                   "   CATEGORIA: " DELIMITED BY SIZE
+                   soc-categoria DELIMITED BY SIZE
+                   INTO comprobante-linea
+               END-STRING
+               WRITE comprobante-linea
+               MOVE SPACES TO comprobante-linea
+               STRING "FECHA DE ALTA: " DELIMITED BY SIZE
+                   soc-fecha-alta DELIMITED BY SIZE
+                   INTO comprobante-linea
+               END-STRING
+               WRITE comprobante-linea
+               DISPLAY "Desea incluir la cadena de sinonimos del "
+                   "bucket? (S/N)"
+               ACCEPT w-imprimir-cadena
+               IF w-imprimir-cadena = "S" OR w-imprimir-cadena = "s"
+                   PERFORM 636-IMPRIMIR-CADENA
+               END-IF
+               DISPLAY "Comprobante generado en comprobante.txt"
+           END-IF.
+       636-IMPRIMIR-CADENA.
+           DIVIDE w-modulo INTO soc-codigo
+                   GIVING w-comp-resul REMAINDER w-comp-bucket.
+           IF w-comp-bucket = 0
+               ADD 1 TO w-comp-bucket
+           END-IF.
+           MOVE SPACES TO comprobante-linea.
+           STRING "CADENA DE SINONIMOS DEL BUCKET " DELIMITED BY SIZE
+               w-comp-bucket DELIMITED BY SIZE
+               INTO comprobante-linea
+           END-STRING.
+           WRITE comprobante-linea.
+           MOVE w-comp-bucket TO rel-nro.
+           READ SOCIOS.
+           PERFORM UNTIL rel-nro = 0
+               MOVE SPACES TO comprobante-linea
+               STRING "  SLOT " DELIMITED BY SIZE
+                   rel-nro DELIMITED BY SIZE
+                   "  CODIGO: " DELIMITED BY SIZE
+                   soc-codigo DELIMITED BY SIZE
+                   "  NOMBRE: " DELIMITED BY SIZE
+                   soc-nombre DELIMITED BY SIZE
+                   INTO comprobante-linea
+               END-STRING
+               WRITE comprobante-linea
+               MOVE soc-puntero TO rel-nro
+               IF rel-nro NOT = 0
+                   READ SOCIOS
+               END-IF
+           END-PERFORM.
+       700-BAJA.
+           DISPLAY "Ingrese codigo de socio a dar de baja".
+           ACCEPT w-soc-ant.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           MOVE rel-nro TO w-baja-bucket.
+           MOVE ZERO TO w-baja-anterior.
+           MOVE ZERO TO w-baja-encontrado.
+           PERFORM 430-LEER-SOCIO.
+           PERFORM 710-BUSCAR-EN-CADENA.
+           IF NOT baja-encontrado
+               DISPLAY "El socio no se encuentra registrado"
+           ELSE
+               DISPLAY "Socio: ", soc-codigo, " ", soc-nombre
+               DISPLAY "Confirma la baja? (S/N)"
+               ACCEPT w-confirma-mod
+               IF w-confirma-mod = "S" OR w-confirma-mod = "s"
+                   MOVE soc-nombre TO w-audit-nombre-antes
+                   PERFORM 725-PEDIR-MOTIVO-BAJA
+                   PERFORM 730-REGISTRAR-HISTORIAL-BAJA
+                   PERFORM 720-ELIMINAR-DE-CADENA
+                   MOVE "BAJA" TO w-audit-operacion
+                   MOVE w-soc-ant TO w-audit-codigo
+                   MOVE SPACES TO w-audit-nombre-despues
+                   PERFORM 950-REGISTRAR-AUDITORIA
+                   DISPLAY "Socio dado de baja"
+               ELSE
+                   DISPLAY "Operacion cancelada"
+               END-IF
+           END-IF.
+       725-PEDIR-MOTIVO-BAJA.
+           MOVE 0 TO w-motivo-valido.
+           PERFORM UNTIL motivo-valido
+               DISPLAY "Motivo: 1-Renuncia 2-Falta de pago "
+                   "3-Fallecimiento 4-Traslado"
+               ACCEPT w-motivo-alfa
+               IF w-motivo-alfa IS NUMERIC AND
+                  w-motivo-alfa >= "1" AND w-motivo-alfa <= "4"
+                   MOVE 1 TO w-motivo-valido
+               ELSE
+                   DISPLAY "Motivo invalido"
+               END-IF
+           END-PERFORM.
+       730-REGISTRAR-HISTORIAL-BAJA.
+           MOVE soc-codigo TO bh-codigo.
+           MOVE soc-nombre TO bh-nombre.
+           MOVE w-motivo-alfa TO bh-motivo.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO bh-fecha.
+           WRITE bajas-hist-reg.
+       710-BUSCAR-EN-CADENA.
+           PERFORM UNTIL baja-encontrado OR soc-codigo = 0
+               IF soc-codigo = w-soc-ant
+                   MOVE 1 TO w-baja-encontrado
+               ELSE
+                   IF soc-puntero = 0
+                       MOVE 0 TO soc-codigo
+                   ELSE
+                       MOVE rel-nro TO w-baja-anterior
+                       MOVE soc-puntero TO rel-nro
+                       PERFORM 430-LEER-SOCIO
+                   END-IF
+               END-IF
+           END-PERFORM.
+       720-ELIMINAR-DE-CADENA.
+           IF rel-nro = w-baja-bucket
+               IF soc-puntero = 0
+                   MOVE ZERO TO soc-codigo
+                   MOVE SPACES TO soc-nombre
+                   MOVE SPACES TO soc-estado
+                   MOVE SPACES TO soc-categoria
+                   MOVE ZERO TO soc-fecha-alta
+                   MOVE ZERO TO soc-fecha-baja
+                   MOVE ZERO TO soc-motivo-baja
+                   PERFORM 470-ACTUALIZAR-SOCIO
+               ELSE
+                   MOVE soc-puntero TO w-baja-siguiente
+                   MOVE w-baja-siguiente TO rel-nro
+                   PERFORM 430-LEER-SOCIO
+                   MOVE soc-codigo TO w-baja-tmp-codigo
+                   MOVE soc-nombre TO w-baja-tmp-nombre
+                   MOVE soc-puntero TO w-baja-tmp-puntero
+                   MOVE soc-estado TO w-baja-tmp-estado
+                   MOVE soc-categoria TO w-baja-tmp-categoria
+                   MOVE soc-fecha-alta TO w-baja-tmp-fecha
+                   MOVE w-baja-bucket TO rel-nro
+                   PERFORM 430-LEER-SOCIO
+                   MOVE w-baja-tmp-codigo TO soc-codigo
+                   MOVE w-baja-tmp-nombre TO soc-nombre
+                   MOVE w-baja-tmp-puntero TO soc-puntero
+                   MOVE w-baja-tmp-estado TO soc-estado
+                   MOVE w-baja-tmp-categoria TO soc-categoria
+                   MOVE w-baja-tmp-fecha TO soc-fecha-alta
+                   MOVE ZERO TO soc-fecha-baja
+                   MOVE ZERO TO soc-motivo-baja
+                   PERFORM 470-ACTUALIZAR-SOCIO
+                   MOVE w-baja-siguiente TO w-baja-liberar
+                   PERFORM 750-DEVOLVER-A-LIBRES
+               END-IF
+           ELSE
+               MOVE soc-puntero TO w-baja-siguiente
+               MOVE rel-nro TO w-baja-liberar
+               MOVE w-baja-anterior TO rel-nro
+               PERFORM 430-LEER-SOCIO
+               MOVE w-baja-siguiente TO soc-puntero
+               PERFORM 470-ACTUALIZAR-SOCIO
+               PERFORM 750-DEVOLVER-A-LIBRES
+           END-IF.
+       750-DEVOLVER-A-LIBRES.
+           MOVE w-oficina TO rel-nro.
+           PERFORM 430-LEER-SOCIO.
+           MOVE soc-puntero TO w-cabeza-libre.
+           MOVE w-baja-liberar TO rel-nro.
+           PERFORM 430-LEER-SOCIO.
+           MOVE ZERO TO soc-codigo.
+           MOVE SPACES TO soc-nombre.
+           MOVE SPACES TO soc-estado.
+           MOVE SPACES TO soc-categoria.
+           MOVE ZERO TO soc-fecha-alta.
+           MOVE ZERO TO soc-fecha-baja.
+           MOVE ZERO TO soc-motivo-baja.
+           MOVE w-cabeza-libre TO soc-puntero.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+           MOVE w-oficina TO rel-nro.
+           PERFORM 430-LEER-SOCIO.
+           MOVE w-baja-liberar TO soc-puntero.
+           PERFORM 470-ACTUALIZAR-SOCIO.
+       900-MODIFICACION.
+           DISPLAY "Ingrese codigo de socio a modificar".
+           ACCEPT w-soc-ant.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           MOVE rel-nro TO w-baja-bucket.
+           MOVE ZERO TO w-baja-anterior.
+           MOVE ZERO TO w-baja-encontrado.
+           PERFORM 430-LEER-SOCIO.
+           PERFORM 710-BUSCAR-EN-CADENA.
+           IF NOT baja-encontrado
+               DISPLAY "El socio no se encuentra registrado"
+           ELSE
+               DISPLAY "Nombre actual: ", soc-nombre
+               MOVE soc-nombre TO w-audit-nombre-antes
+               DISPLAY "Confirma modificacion del nombre? (S/N)"
+               ACCEPT w-confirma-mod
+               IF w-confirma-mod = "S" OR w-confirma-mod = "s"
+                   PERFORM 450-PIDO-NOMBRE
+                   PERFORM 470-ACTUALIZAR-SOCIO
+                   MOVE "MODIFICACION" TO w-audit-operacion
+                   MOVE soc-codigo TO w-audit-codigo
+                   MOVE soc-nombre TO w-audit-nombre-despues
+                   PERFORM 950-REGISTRAR-AUDITORIA
+                   DISPLAY "Socio modificado"
+               ELSE
+                   DISPLAY "Modificacion cancelada"
+               END-IF
+           END-IF.
+       1000-ESTADISTICAS.
+           MOVE 0 TO w-est-ocupados.
+           MOVE 0 TO w-est-vacios.
+           MOVE 0 TO w-est-sinonimos.
+           MOVE 0 TO w-est-chain-max.
+           PERFORM VARYING w-est-i FROM 1 BY 1 UNTIL w-est-i > w-modulo
+               MOVE w-est-i TO rel-nro
+               PERFORM 430-LEER-SOCIO
+               IF soc-codigo = 0
+                   ADD 1 TO w-est-vacios
+               ELSE
+                   ADD 1 TO w-est-ocupados
+                   MOVE 0 TO w-est-chain-actual
+                   MOVE soc-puntero TO w-est-ptr
+                   PERFORM UNTIL w-est-ptr = 0
+                       ADD 1 TO w-est-chain-actual
+                       ADD 1 TO w-est-sinonimos
+                       MOVE w-est-ptr TO rel-nro
+                       PERFORM 430-LEER-SOCIO
+                       MOVE soc-puntero TO w-est-ptr
+                   END-PERFORM
+                   IF w-est-chain-actual > w-est-chain-max
+                       MOVE w-est-chain-actual TO w-est-chain-max
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE w-oficina TO rel-nro.
+           PERFORM 430-LEER-SOCIO.
+           MOVE soc-puntero TO w-est-ptr.
+           MOVE 0 TO w-est-libres.
+           PERFORM UNTIL w-est-ptr = 0
+               ADD 1 TO w-est-libres
+               MOVE w-est-ptr TO rel-nro
+               PERFORM 430-LEER-SOCIO
+               MOVE soc-puntero TO w-est-ptr
+           END-PERFORM.
+           IF w-est-ocupados > 0
+               DIVIDE w-est-sinonimos BY w-est-ocupados
+                   GIVING w-est-promedio
+           ELSE
+               MOVE 0 TO w-est-promedio
+           END-IF.
+           DISPLAY "=== ESTADISTICAS DE LA TABLA HASH ===".
+           DISPLAY "Buckets ocupados: ", w-est-ocupados,
+               " de ", w-modulo.
+           DISPLAY "Buckets vacios: ", w-est-vacios.
+           DISPLAY "Total de sinonimos encadenados: ", w-est-sinonimos.
+           DISPLAY "Largo promedio de cadena: ", w-est-promedio.
+           DISPLAY "Largo maximo de cadena: ", w-est-chain-max.
+           DISPLAY "Slots libres restantes: ", w-est-libres.
+       1100-LISTADO-GENERAL.
+           DISPLAY "=== LISTADO GENERAL POR BUCKET Y CADENA ===".
+           PERFORM VARYING w-est-i FROM 1 BY 1 UNTIL w-est-i > w-modulo
+               MOVE w-est-i TO rel-nro
+               PERFORM 430-LEER-SOCIO
+               IF soc-codigo NOT = 0
+                   DISPLAY "BUCKET ", w-est-i, ": ", soc-codigo,
+                       " ", soc-nombre
+                   MOVE soc-puntero TO w-est-ptr
+                   PERFORM UNTIL w-est-ptr = 0
+                       MOVE w-est-ptr TO rel-nro
+                       PERFORM 430-LEER-SOCIO
+                       DISPLAY "     -> ", soc-codigo, " ", soc-nombre
+                       MOVE soc-puntero TO w-est-ptr
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+       1200-REGISTRO-OFICINA.
+           MOVE w-oficina TO rel-nro.
+           PERFORM 430-LEER-SOCIO.
+           MOVE soc-puntero TO w-est-ptr.
+           MOVE 0 TO w-est-libres.
+           PERFORM UNTIL w-est-ptr = 0
+               ADD 1 TO w-est-libres
+               MOVE w-est-ptr TO rel-nro
+               PERFORM 430-LEER-SOCIO
+               MOVE soc-puntero TO w-est-ptr
+           END-PERFORM.
+           DISPLAY "=== REGISTRO DE OFICINA ===".
+           DISPLAY "Posicion del registro de oficina: ", w-oficina.
+           DISPLAY "Cabeza actual de la lista de libres: ",
+               w-posicion-nula.
+           DISPLAY "Slots libres alcanzables desde la cabeza: ",
+               w-est-libres.
+       1300-RENUMERAR.
+           DISPLAY "Ingrese codigo actual del socio a renumerar".
+           ACCEPT w-soc-ant.
+           MOVE w-soc-ant TO w-ren-codigo-viejo.
+           PERFORM 410-INVOCAR-FUNCION-HASHING.
+           MOVE rel-nro TO w-baja-bucket.
+           MOVE ZERO TO w-baja-anterior.
+           MOVE ZERO TO w-baja-encontrado.
+           PERFORM 430-LEER-SOCIO.
+           PERFORM 710-BUSCAR-EN-CADENA.
+           IF NOT baja-encontrado
+               DISPLAY "El socio no se encuentra registrado"
+           ELSE
+               MOVE soc-nombre TO w-ren-nombre
+               MOVE soc-estado TO w-ren-estado
+               MOVE soc-categoria TO w-ren-categoria
+               MOVE soc-fecha-alta TO w-ren-fecha-alta
+               MOVE rel-nro TO w-ren-rel-viejo
+               MOVE w-baja-bucket TO w-ren-bucket-viejo
+               MOVE w-baja-anterior TO w-ren-anterior-viejo
+               MOVE 0 TO w-alta-valido
+               PERFORM UNTIL alta-codigo-valido
+                   DISPLAY "Ingrese el nuevo codigo de socio"
+                   ACCEPT w-soc-ant-alfa
+                   PERFORM 405-VALIDAR-CODIGO
+               END-PERFORM
+               MOVE w-soc-ant TO w-ren-codigo-nuevo
+               PERFORM 410-INVOCAR-FUNCION-HASHING
+               MOVE rel-nro TO w-baja-bucket
+               MOVE ZERO TO w-baja-anterior
+               MOVE ZERO TO w-baja-encontrado
+               PERFORM 430-LEER-SOCIO
+               PERFORM 710-BUSCAR-EN-CADENA
+               IF baja-encontrado
+                   DISPLAY "El nuevo codigo ya esta en uso,"
+                       " renumeracion cancelada"
+               ELSE
+                   MOVE w-ren-rel-viejo TO rel-nro
+                   MOVE w-ren-bucket-viejo TO w-baja-bucket
+                   MOVE w-ren-anterior-viejo TO w-baja-anterior
+                   PERFORM 430-LEER-SOCIO
+                   PERFORM 720-ELIMINAR-DE-CADENA
+                   MOVE w-ren-codigo-nuevo TO w-soc-ant
+                   PERFORM 410-INVOCAR-FUNCION-HASHING
+                   PERFORM 1320-INSERTAR-RENUMERADO
+                   PERFORM 406-ACTUALIZAR-ULTIMO-CODIGO
+                   MOVE "RENUMERACION" TO w-audit-operacion
+                   MOVE w-ren-codigo-nuevo TO w-audit-codigo
+                   MOVE SPACES TO w-audit-nombre-antes
+                   MOVE w-ren-nombre TO w-audit-nombre-despues
+                   PERFORM 950-REGISTRAR-AUDITORIA
+                   DISPLAY "Socio renumerado: codigo ",
+                       w-ren-codigo-viejo, " ahora es ",
+                       w-ren-codigo-nuevo
+               END-IF
+           END-IF.
+       1320-INSERTAR-RENUMERADO.
+           MOVE rel-nro TO w-resto.
+           PERFORM 430-LEER-SOCIO.
+           IF soc-codigo = 0
+               MOVE w-ren-codigo-nuevo TO soc-codigo
+               MOVE w-ren-nombre TO soc-nombre
+               MOVE w-ren-estado TO soc-estado
+               MOVE w-ren-categoria TO soc-categoria
+               MOVE w-ren-fecha-alta TO soc-fecha-alta
+               MOVE ZERO TO soc-fecha-baja
+               MOVE ZERO TO soc-motivo-baja
+               PERFORM 470-ACTUALIZAR-SOCIO
+           ELSE
+               PERFORM 1330-UBICAR-SINONIMO-RENUM
+           END-IF.
+       1330-UBICAR-SINONIMO-RENUM.
+           IF w-posicion-nula = 0
+               DISPLAY "NO HAY LUGAR PARA SINONIMOS,"
+                   " renumeracion cancelada"
+           ELSE
+               PERFORM UNTIL soc-puntero NOT = 0
+                   MOVE w-posicion-nula TO soc-puntero
+                   PERFORM 470-ACTUALIZAR-SOCIO
+               END-PERFORM
+               MOVE w-posicion-nula TO rel-nro
+               PERFORM 430-LEER-SOCIO
+               MOVE w-ren-codigo-nuevo TO soc-codigo
+               MOVE w-ren-nombre TO soc-nombre
+               MOVE w-ren-estado TO soc-estado
+               MOVE w-ren-categoria TO soc-categoria
+               MOVE w-ren-fecha-alta TO soc-fecha-alta
+               MOVE ZERO TO soc-fecha-baja
+               MOVE ZERO TO soc-motivo-baja
+               ADD 1 TO w-posicion-nula
+               MOVE w-posicion-nula TO soc-puntero
+               PERFORM 470-ACTUALIZAR-SOCIO
+               PERFORM 550-REINICIO-OFICINA
+           END-IF.
+       950-REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO audit-fecha.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO audit-hora.
+           MOVE w-audit-operacion TO audit-operacion.
+           MOVE w-audit-codigo TO audit-codigo.
+           MOVE w-audit-nombre-antes TO audit-nombre-antes.
+           MOVE w-audit-nombre-despues TO audit-nombre-despues.
+           WRITE audit-reg.
+       COPY "CpyOperador.cpy.cbl".
+       COPY "CpyRegistrarSesion.cpy.cbl".
+       800-FIN.
+           IF NOT sesion-bloqueada
+               DISPLAY "=== RESUMEN DE ALTAS DE LA SESION ==="
+               DISPLAY "Altas exitosas: ", w-ses-altas-ok
+               DISPLAY "Altas duplicadas (codigo ya existente): ",
+                   w-ses-altas-dup
+               DISPLAY "Altas como sinonimo: ", w-ses-altas-sinonimo
+               IF socios-lo-abri-yo
+                   CLOSE Socios
+               END-IF
+               CLOSE AUDITORIA
+               CLOSE COMPROBANTE
+               CLOSE BAJAS-HIST
+               PERFORM 106-GRABAR-CONTROL
+               PERFORM 104-LIBERAR-LOCK
+               COMPUTE w-sesion-total-operaciones =
+                   w-ses-altas-ok + w-ses-altas-sinonimo
+               PERFORM 095-REGISTRAR-SESION
+           END-IF.
+       END PROGRAM TABLA-HASH.
