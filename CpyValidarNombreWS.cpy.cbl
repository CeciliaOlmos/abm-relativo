@@ -0,0 +1,5 @@
+       01  w-nombre-validar pic x(20).
+       77  w-nombre-ok pic 9 value 0.
+           88 nombre-valido value 1.
+       77  w-val-i pic 99.
+       77  w-val-len pic 99.
