@@ -0,0 +1,2 @@
+       FD  SESION-LOG.
+       01  sesion-log-linea pic x(120).
